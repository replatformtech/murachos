@@ -0,0 +1,189 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSAUDRPT.
+      *================================================================
+      *  CSAUDRPT - nightly control report of the day's customer
+      *  maintenance activity (adds/changes/deletes), read from the
+      *  AUDTRAIL audit trail.  Routed to the operations desk each
+      *  morning.  Req 007.
+      *================================================================
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO AUDTRAIL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO CTLRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       COPY AUDTRAIL.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-LINE                     PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-STATUS                 PIC X(2)  VALUE SPACES.
+       01  WS-REPORT-STATUS                PIC X(2)  VALUE SPACES.
+       01  WS-EOF-SWITCH                   PIC X     VALUE 'N'.
+           88  WS-EOF                      VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-ADD-COUNT                PIC 9(5)  VALUE ZERO.
+           05  WS-CHANGE-COUNT             PIC 9(5)  VALUE ZERO.
+           05  WS-DELETE-COUNT             PIC 9(5)  VALUE ZERO.
+           05  WS-SKIPPED-COUNT            PIC 9(5)  VALUE ZERO.
+
+      *----------------------------------------------------------------
+      *  Report date - the nightly run reports only the day's activity,
+      *  not the whole history of AUDTRAIL.  Defaults to today (the
+      *  normal nightly-batch case); an operator rerunning the report
+      *  for a prior day supplies it on SYSIN.
+      *----------------------------------------------------------------
+       01  WS-REPORT-DATE                  PIC X(8)  VALUE SPACES.
+       01  WS-HEADING-3.
+           05  FILLER                      PIC X(16)
+               VALUE 'REPORT FOR DATE '.
+           05  HL3-DATE                    PIC X(8).
+
+       01  WS-HEADING-1.
+           05  FILLER                      PIC X(40)
+               VALUE 'CUSTOMER MAINTENANCE CONTROL REPORT'.
+      *        column widths mirror DL-DATE/DL-TIME/.../DL-CUSTNO plus
+      *        their inter-field FILLERs in WS-DETAIL-LINE below, so
+      *        each heading lines up over its data column.
+       01  WS-HEADING-2.
+           05  FILLER                      PIC X(12) VALUE 'DATE'.
+           05  FILLER                      PIC X(8)  VALUE 'TIME'.
+           05  FILLER                      PIC X(7)  VALUE 'TERM'.
+           05  FILLER                      PIC X(10) VALUE 'OPERATOR'.
+           05  FILLER                      PIC X(10) VALUE 'FUNC'.
+           05  FILLER                      PIC X(8)  VALUE 'CUST-NO'.
+
+       01  WS-DETAIL-LINE.
+           05  DL-DATE                     PIC X(10).
+           05  FILLER                      PIC X(2).
+           05  DL-TIME                     PIC X(6).
+           05  FILLER                      PIC X(2).
+           05  DL-TERMID                   PIC X(4).
+           05  FILLER                      PIC X(3).
+           05  DL-OPERID                   PIC X(8).
+           05  FILLER                      PIC X(2).
+           05  DL-FUNCTION                 PIC X(8).
+           05  FILLER                      PIC X(2).
+           05  DL-CUSTNO                   PIC X(6).
+
+       01  WS-SUMMARY-LINE.
+           05  FILLER                      PIC X(20).
+           05  SL-LABEL                    PIC X(20).
+           05  SL-COUNT                    PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-LOOP UNTIL WS-EOF
+           PERFORM 3000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           ACCEPT WS-REPORT-DATE FROM SYSIN
+           IF WS-REPORT-DATE = SPACES OR WS-REPORT-DATE = LOW-VALUES
+               ACCEPT WS-REPORT-DATE FROM DATE YYYYMMDD
+           END-IF
+
+           OPEN INPUT AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = '00'
+               DISPLAY 'CSAUDRPT - AUDTRAIL OPEN FAILED, STATUS = '
+                   WS-AUDIT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           MOVE SPACES TO REPORT-LINE
+           MOVE WS-HEADING-1 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           MOVE WS-REPORT-DATE TO HL3-DATE
+           MOVE WS-HEADING-3 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           MOVE WS-HEADING-2 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           PERFORM 8000-READ-AUDIT.
+
+       2000-PROCESS-LOOP.
+           IF AUD-DATE NOT = WS-REPORT-DATE
+               ADD 1 TO WS-SKIPPED-COUNT
+           ELSE
+               MOVE SPACES TO WS-DETAIL-LINE
+               EVALUATE AUD-FUNCTION
+                   WHEN 'A'
+                       ADD 1 TO WS-ADD-COUNT
+                       MOVE 'ADD'    TO DL-FUNCTION
+                       PERFORM 2100-PRINT-DETAIL
+                   WHEN 'C'
+                       ADD 1 TO WS-CHANGE-COUNT
+                       MOVE 'CHANGE' TO DL-FUNCTION
+                       PERFORM 2100-PRINT-DETAIL
+                   WHEN 'D'
+                       ADD 1 TO WS-DELETE-COUNT
+                       MOVE 'DELETE' TO DL-FUNCTION
+                       PERFORM 2100-PRINT-DETAIL
+                   WHEN OTHER
+                       ADD 1 TO WS-SKIPPED-COUNT
+               END-EVALUATE
+           END-IF
+           PERFORM 8000-READ-AUDIT.
+
+       2100-PRINT-DETAIL.
+           MOVE AUD-DATE   TO DL-DATE
+           MOVE AUD-TIME   TO DL-TIME
+           MOVE AUD-TERMID TO DL-TERMID
+           MOVE AUD-OPERID TO DL-OPERID
+           MOVE AUD-CUST-NO TO DL-CUSTNO
+           MOVE SPACES TO REPORT-LINE
+           MOVE WS-DETAIL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       3000-TERMINATE.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO WS-SUMMARY-LINE
+           MOVE 'CUSTOMERS ADDED     ' TO SL-LABEL
+           MOVE WS-ADD-COUNT TO SL-COUNT
+           MOVE SPACES TO REPORT-LINE
+           MOVE WS-SUMMARY-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO WS-SUMMARY-LINE
+           MOVE 'CUSTOMERS CHANGED   ' TO SL-LABEL
+           MOVE WS-CHANGE-COUNT TO SL-COUNT
+           MOVE SPACES TO REPORT-LINE
+           MOVE WS-SUMMARY-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO WS-SUMMARY-LINE
+           MOVE 'CUSTOMERS DELETED   ' TO SL-LABEL
+           MOVE WS-DELETE-COUNT TO SL-COUNT
+           MOVE SPACES TO REPORT-LINE
+           MOVE WS-SUMMARY-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           CLOSE AUDIT-FILE
+           CLOSE REPORT-FILE.
+
+       8000-READ-AUDIT.
+           READ AUDIT-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
