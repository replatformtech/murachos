@@ -0,0 +1,619 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSINQC2.
+      *================================================================
+      *  CSINQC2 - customer inquiry / maintenance transaction (INQC).
+      *  Drives INQMAP2.  Reached from CSMENU1 via XCTL with
+      *  INQ-COMMAREA telling it whether to inquire by customer
+      *  number, look up by last name, or maintain (add/change/
+      *  delete) a customer.  Reqs 000, 001, 003, 004, 005, 006, 008,
+      *  009, 010, 013.
+      *================================================================
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY ATTR.
+       COPY AIDVALS.
+       COPY INQSET2.
+       COPY INQCOMM.
+       COPY LSTCOMM.
+       COPY TSQCHKPT.
+       COPY CUSTMAST.
+       COPY ZIPXREF.
+       COPY AUDTRAIL.
+
+       01  WS-COMMAREA.
+           05  WS-CA-ACTION                PIC X(1).
+           05  WS-CA-CUSTNO                PIC X(6).
+           05  WS-CA-SUBMODE                PIC X(1).
+      *        SPACE = awaiting customer number (lookup step)
+      *        'A'   = awaiting data entry to ADD a new customer
+      *        'C'   = awaiting data entry to CHANGE an existing one
+           05  WS-CA-BEFORE-IMAGE          PIC X(220).
+
+       01  WS-TSQ-NAME.
+           05  FILLER                      PIC X(2)  VALUE 'CK'.
+           05  WS-TSQ-TERMID               PIC X(4).
+       01  WS-TSQ-LENGTH                   PIC S9(4) COMP.
+
+       01  WS-RESP                         PIC S9(8) COMP.
+       01  WS-RESP2                        PIC S9(8) COMP.
+       01  WS-OPERID                       PIC X(8).
+       01  WS-ABSTIME                      PIC S9(15) COMP-3.
+       01  WS-MATCH-COUNT                  PIC 9      VALUE ZERO.
+       01  WS-CANDIDATE-CUSTNO             PIC X(6).
+       01  WS-LOCK-RECORD                  PIC X(200).
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                     PIC X(228).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           MOVE EIBTRMID TO WS-TSQ-TERMID
+
+           EVALUATE EIBCALEN
+               WHEN LENGTH OF INQ-COMMAREA
+                   MOVE DFHCOMMAREA TO INQ-COMMAREA
+                   MOVE IC-ACTION  TO WS-CA-ACTION
+                   MOVE IC-CUSTNO  TO WS-CA-CUSTNO
+                   MOVE SPACE      TO WS-CA-SUBMODE
+                   PERFORM 1000-FIRST-TIME
+               WHEN LENGTH OF LST-COMMAREA
+                   MOVE DFHCOMMAREA TO LST-COMMAREA
+                   IF LC-RETURN-FLAG = 'S'
+                       MOVE 'I'                  TO WS-CA-ACTION
+                       MOVE LC-SELECTED-CUSTNO   TO WS-CA-CUSTNO
+                   ELSE
+                       MOVE 'L'      TO WS-CA-ACTION
+                       MOVE SPACES   TO WS-CA-CUSTNO
+                   END-IF
+                   MOVE SPACE                TO WS-CA-SUBMODE
+                   PERFORM 1000-FIRST-TIME
+               WHEN OTHER
+                   MOVE DFHCOMMAREA TO WS-COMMAREA
+                   PERFORM 2000-PROCESS-RESPONSE
+           END-EVALUATE
+
+           GOBACK.
+
+      *----------------------------------------------------------------
+      *  First entry for this leg of the conversation - build the map
+      *  attributes for the requested mode and display it.
+      *----------------------------------------------------------------
+       1000-FIRST-TIME.
+           MOVE SPACES TO INQMAP2O
+           MOVE WS-CA-CUSTNO TO CUSTNOO
+
+           EVALUATE WS-CA-ACTION
+               WHEN 'I'
+                   MOVE 'INQUIRE BY CUSTOMER NUMBER, THEN PRESS ENTER'
+                       TO MESSAGEO
+                   PERFORM 1100-SET-INQUIRY-ATTRIBUTES
+                   IF WS-CA-CUSTNO NOT = SPACES
+                       PERFORM 3000-INQUIRE-BY-NUMBER
+                   END-IF
+               WHEN 'L'
+                   MOVE 'ENTER A LAST NAME, THEN PRESS ENTER'
+                       TO MESSAGEO
+                   PERFORM 1100-SET-INQUIRY-ATTRIBUTES
+               WHEN 'M'
+                   MOVE 'ENTER A CUSTOMER NUMBER TO CHANGE/DELETE,'
+                     &  ' OR LEAVE BLANK TO ADD A NEW CUSTOMER'
+                       TO MESSAGEO
+                   PERFORM 1200-SET-MAINTENANCE-LOOKUP-ATTRIBUTES
+           END-EVALUATE
+
+           IF MESSAGEO = 'CUSTOMER NOT FOUND'
+               MOVE ATTR-RED TO MESSAGEC
+               MOVE ATTR-BLINK TO MESSAGEH
+           END-IF
+
+           PERFORM 9000-BUILD-PFKEYS-LEGEND
+           EXEC CICS SEND MAP('INQMAP2')
+               MAPSET('INQSET2')
+               FROM(INQMAP2O)
+               ERASE
+               CURSOR
+           END-EXEC
+           PERFORM 9900-RETURN-TRANSID.
+
+       1100-SET-INQUIRY-ATTRIBUTES.
+           MOVE ATTR-UNPROT-NUM-MDT TO CUSTNOA
+           MOVE ATTR-UNPROT         TO LNAMEA
+           MOVE ATTR-UNPROT         TO FNAMEA
+           MOVE ATTR-PROT           TO ADDRA
+           MOVE ATTR-PROT           TO CITYA
+           MOVE ATTR-PROT           TO STATEA
+           MOVE ATTR-PROT           TO ZIPCODEA
+           MOVE ATTR-PROT           TO HOMEPHONEA
+           MOVE ATTR-PROT           TO EMAILA.
+
+       1200-SET-MAINTENANCE-LOOKUP-ATTRIBUTES.
+           MOVE ATTR-UNPROT-NUM-MDT TO CUSTNOA
+           MOVE ATTR-PROT           TO LNAMEA
+           MOVE ATTR-PROT           TO FNAMEA
+           MOVE ATTR-PROT           TO ADDRA
+           MOVE ATTR-PROT           TO CITYA
+           MOVE ATTR-PROT           TO STATEA
+           MOVE ATTR-PROT           TO ZIPCODEA
+           MOVE ATTR-PROT           TO HOMEPHONEA
+           MOVE ATTR-PROT           TO EMAILA.
+
+       1300-SET-MAINTENANCE-EDIT-ATTRIBUTES.
+      *        the customer number is the primary key - it can be
+      *        keyed for an add, but REWRITE cannot change a KSDS key,
+      *        so it stays protected once a record has been found for
+      *        change.
+           IF WS-CA-SUBMODE = 'C'
+               MOVE ATTR-PROT TO CUSTNOA
+           ELSE
+               MOVE ATTR-UNPROT-NUM-MDT TO CUSTNOA
+           END-IF
+           MOVE ATTR-UNPROT-MDT     TO LNAMEA
+           MOVE ATTR-UNPROT-MDT     TO FNAMEA
+           MOVE ATTR-UNPROT-MDT     TO ADDRA
+           MOVE ATTR-UNPROT-MDT     TO CITYA
+           MOVE ATTR-UNPROT-MDT     TO STATEA
+           MOVE ATTR-UNPROT-NUM-MDT TO ZIPCODEA
+           MOVE ATTR-UNPROT-NUM-MDT TO HOMEPHONEA
+           MOVE ATTR-UNPROT-MDT     TO EMAILA.
+
+      *----------------------------------------------------------------
+      *  Operator pressed a key - receive the map and act on it.
+      *----------------------------------------------------------------
+       2000-PROCESS-RESPONSE.
+           EXEC CICS RECEIVE MAP('INQMAP2')
+               MAPSET('INQSET2')
+               INTO(INQMAP2I)
+               RESP(WS-RESP)
+           END-EXEC
+
+           EVALUATE EIBAID
+               WHEN AID-PF3
+                   PERFORM 2900-EXIT-TO-MENU
+               WHEN AID-PF4
+                   PERFORM 2600-DELETE-CUSTOMER
+               WHEN AID-ENTER
+                   PERFORM 2100-PROCESS-ENTER
+               WHEN OTHER
+                   MOVE 'PLEASE PRESS ENTER OR A VALID PF KEY'
+                       TO MESSAGEO
+                   PERFORM 8000-REDISPLAY-ERROR
+           END-EVALUATE.
+
+       2100-PROCESS-ENTER.
+           EVALUATE TRUE
+               WHEN WS-CA-ACTION = 'I' AND CUSTNOI = SPACES
+                   AND LNAMEI NOT = SPACES
+      *                blank CUSTNOI with a last name keyed falls back
+      *                to the same name lookup the 'L' action uses,
+      *                since 1100-SET-INQUIRY-ATTRIBUTES unprotects
+      *                LNAMEI/FNAMEI on this screen too
+                   PERFORM 3100-INQUIRE-BY-NAME
+               WHEN WS-CA-ACTION = 'I'
+                   PERFORM 3000-INQUIRE-BY-NUMBER
+                   PERFORM 8100-REDISPLAY-RESULT
+               WHEN WS-CA-ACTION = 'L'
+                   PERFORM 3100-INQUIRE-BY-NAME
+               WHEN WS-CA-ACTION = 'M' AND WS-CA-SUBMODE = SPACE
+                   PERFORM 3200-MAINTENANCE-LOOKUP
+               WHEN WS-CA-ACTION = 'M'
+                   PERFORM 3300-MAINTENANCE-SAVE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------
+      *  Req 000/001 - read CUSTMAST by customer number, or resolve a
+      *  last name to a customer number first.
+      *----------------------------------------------------------------
+       3000-INQUIRE-BY-NUMBER.
+           MOVE CUSTNOI TO WS-CA-CUSTNO
+           IF CUSTNOI = SPACES
+               MOVE 'ENTER A CUSTOMER NUMBER' TO MESSAGEO
+           ELSE
+               PERFORM 7000-WRITE-CHECKPOINT
+               MOVE CUSTNOI TO CUST-NO
+               EXEC CICS READ FILE('CUSTMAST')
+                   INTO(CUSTMAST-RECORD)
+                   RIDFLD(CUST-NO)
+                   RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP = DFHRESP(NORMAL)
+                   PERFORM 6000-MOVE-CUSTMAST-TO-MAP
+                   MOVE 'CUSTOMER RECORD DISPLAYED' TO MESSAGEO
+                   PERFORM 7500-AUDIT-INQUIRY
+                   PERFORM 7900-DELETE-CHECKPOINT
+               ELSE
+                   MOVE 'CUSTOMER NOT FOUND' TO MESSAGEO
+               END-IF
+           END-IF.
+
+       3100-INQUIRE-BY-NAME.
+           IF LNAMEI = SPACES
+               MOVE 'ENTER A LAST NAME' TO MESSAGEO
+               PERFORM 8000-REDISPLAY-ERROR
+           ELSE
+               PERFORM 3110-BROWSE-BY-NAME
+           END-IF.
+
+       3110-BROWSE-BY-NAME.
+           MOVE LNAMEI TO CUST-LNAME
+           MOVE FNAMEI TO CUST-FNAME
+           MOVE ZERO TO WS-MATCH-COUNT
+           EXEC CICS STARTBR FILE('CUSTMAST')
+               RIDFLD(CUST-NAME-KEY)
+               KEYLENGTH(LENGTH OF CUST-NAME-KEY)
+               GTEQ
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               EXEC CICS READNEXT FILE('CUSTMAST')
+                   INTO(CUSTMAST-RECORD)
+                   RIDFLD(CUST-NAME-KEY)
+                   KEYLENGTH(LENGTH OF CUST-NAME-KEY)
+                   RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP = DFHRESP(NORMAL) AND CUST-LNAME = LNAMEI
+                   AND (FNAMEI = SPACES OR CUST-FNAME = FNAMEI)
+                   ADD 1 TO WS-MATCH-COUNT
+                   MOVE CUST-NO TO WS-CANDIDATE-CUSTNO
+                   EXEC CICS READNEXT FILE('CUSTMAST')
+                       INTO(CUSTMAST-RECORD)
+                       RIDFLD(CUST-NAME-KEY)
+                       KEYLENGTH(LENGTH OF CUST-NAME-KEY)
+                       RESP(WS-RESP2)
+                   END-EXEC
+                   IF WS-RESP2 = DFHRESP(NORMAL) AND CUST-LNAME = LNAMEI
+                       AND (FNAMEI = SPACES OR CUST-FNAME = FNAMEI)
+                       ADD 1 TO WS-MATCH-COUNT
+                   END-IF
+               END-IF
+               EXEC CICS ENDBR FILE('CUSTMAST') END-EXEC
+           END-IF
+
+           EVALUATE WS-MATCH-COUNT
+               WHEN 0
+                   MOVE 'NO CUSTOMER FOUND WITH THAT LAST NAME'
+                       TO MESSAGEO
+                   PERFORM 8000-REDISPLAY-ERROR
+               WHEN 1
+                   MOVE WS-CANDIDATE-CUSTNO TO CUSTNOI WS-CA-CUSTNO
+                   PERFORM 3000-INQUIRE-BY-NUMBER
+                   PERFORM 8100-REDISPLAY-RESULT
+               WHEN OTHER
+                   PERFORM 3120-GO-TO-BROWSE-LIST
+           END-EVALUATE.
+
+       3120-GO-TO-BROWSE-LIST.
+           MOVE SPACES TO LST-COMMAREA
+           MOVE LNAMEI TO LC-LNAME-KEY
+           EXEC CICS XCTL
+               PROGRAM('CSINQL1')
+               COMMAREA(LST-COMMAREA)
+               LENGTH(LENGTH OF LST-COMMAREA)
+           END-EXEC.
+
+      *----------------------------------------------------------------
+      *  Req 003 - maintenance (add/change/delete).
+      *----------------------------------------------------------------
+       3200-MAINTENANCE-LOOKUP.
+           MOVE CUSTNOI TO WS-CA-CUSTNO
+           PERFORM 7000-WRITE-CHECKPOINT
+           MOVE SPACES TO WS-CA-BEFORE-IMAGE
+           IF CUSTNOI = SPACES
+               MOVE 'A' TO WS-CA-SUBMODE
+               MOVE SPACES TO INQMAP2O
+               MOVE 'NEW CUSTOMER - ENTER DATA AND PRESS ENTER TO ADD'
+                   TO MESSAGEO
+           ELSE
+               MOVE CUSTNOI TO CUST-NO
+               EXEC CICS READ FILE('CUSTMAST')
+                   INTO(CUSTMAST-RECORD)
+                   RIDFLD(CUST-NO)
+                   RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP = DFHRESP(NORMAL)
+                   MOVE 'C' TO WS-CA-SUBMODE
+                   MOVE CUSTMAST-RECORD TO WS-CA-BEFORE-IMAGE
+                   PERFORM 6000-MOVE-CUSTMAST-TO-MAP
+                   PERFORM 7500-AUDIT-INQUIRY
+                   MOVE 'RECORD FOUND - CHANGE FIELDS AND PRESS ENTER'
+                     &  ' TO SAVE, OR PF4 TO DELETE'
+                       TO MESSAGEO
+               ELSE
+                   MOVE 'A' TO WS-CA-SUBMODE
+                   MOVE 'CUSTOMER NOT ON FILE - ENTER DATA AND PRESS'
+                     &  ' ENTER TO ADD'
+                       TO MESSAGEO
+               END-IF
+           END-IF
+           MOVE CUSTNOI TO CUSTNOO
+           PERFORM 1300-SET-MAINTENANCE-EDIT-ATTRIBUTES
+           PERFORM 9000-BUILD-PFKEYS-LEGEND
+           MOVE ATTR-GREEN TO MESSAGEC
+           EXEC CICS SEND MAP('INQMAP2')
+               MAPSET('INQSET2')
+               FROM(INQMAP2O)
+               DATAONLY
+               CURSOR
+           END-EXEC
+           PERFORM 9900-RETURN-TRANSID.
+
+       3300-MAINTENANCE-SAVE.
+           PERFORM 4000-VALIDATE-ZIPCODE
+           IF MESSAGEO = SPACES AND WS-CA-SUBMODE = 'A'
+               AND CUSTNOI = SPACES
+               MOVE 'CUSTOMER NUMBER REQUIRED' TO MESSAGEO
+           END-IF
+           IF MESSAGEO = SPACES
+               PERFORM 3310-BUILD-CUSTMAST-FROM-MAP
+               EVALUATE WS-CA-SUBMODE
+                   WHEN 'A'
+                       PERFORM 3320-ADD-CUSTOMER
+                   WHEN 'C'
+                       PERFORM 3330-CHANGE-CUSTOMER
+               END-EVALUATE
+           ELSE
+               PERFORM 8000-REDISPLAY-ERROR
+           END-IF.
+
+       3310-BUILD-CUSTMAST-FROM-MAP.
+           MOVE CUSTNOI     TO CUST-NO
+           MOVE LNAMEI      TO CUST-LNAME
+           MOVE FNAMEI      TO CUST-FNAME
+           MOVE ADDRI       TO CUST-ADDR
+           MOVE CITYI       TO CUST-CITY
+           MOVE STATEI      TO CUST-STATE
+           MOVE ZIPCODEI    TO CUST-ZIPCODE
+           MOVE HOMEPHONEI  TO CUST-HOME-PHONE
+           MOVE EMAILI      TO CUST-EMAIL.
+
+       3320-ADD-CUSTOMER.
+           EXEC CICS WRITE FILE('CUSTMAST')
+               FROM(CUSTMAST-RECORD)
+               RIDFLD(CUST-NO)
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(NORMAL)
+               PERFORM 7600-AUDIT-CHANGE
+               MOVE 'CUSTOMER ADDED' TO MESSAGEO
+               MOVE ATTR-GREEN TO MESSAGEC
+               PERFORM 7900-DELETE-CHECKPOINT
+               PERFORM 1100-SET-INQUIRY-ATTRIBUTES
+               MOVE SPACE TO WS-CA-SUBMODE
+           ELSE
+               MOVE 'CUSTOMER NUMBER ALREADY ON FILE' TO MESSAGEO
+           END-IF
+           PERFORM 9000-BUILD-PFKEYS-LEGEND
+           EXEC CICS SEND MAP('INQMAP2')
+               MAPSET('INQSET2')
+               FROM(INQMAP2O)
+               DATAONLY
+               CURSOR
+           END-EXEC
+           PERFORM 9900-RETURN-TRANSID.
+
+       3330-CHANGE-CUSTOMER.
+      *        CICS requires REWRITE to be preceded by a READ UPDATE in
+      *        the same unit of work, to obtain the update lock; the
+      *        record just built from the map (not this throwaway
+      *        buffer) is what actually gets rewritten.
+           EXEC CICS READ FILE('CUSTMAST')
+               INTO(WS-LOCK-RECORD)
+               RIDFLD(CUST-NO)
+               UPDATE
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(NORMAL)
+               EXEC CICS REWRITE FILE('CUSTMAST')
+                   FROM(CUSTMAST-RECORD)
+                   RESP(WS-RESP)
+               END-EXEC
+           END-IF
+           IF WS-RESP = DFHRESP(NORMAL)
+               PERFORM 7600-AUDIT-CHANGE
+               MOVE 'CUSTOMER CHANGED' TO MESSAGEO
+               MOVE ATTR-GREEN TO MESSAGEC
+               PERFORM 7900-DELETE-CHECKPOINT
+               PERFORM 1100-SET-INQUIRY-ATTRIBUTES
+               MOVE SPACE TO WS-CA-SUBMODE
+           ELSE
+               MOVE 'CUSTOMER RECORD COULD NOT BE UPDATED' TO MESSAGEO
+           END-IF
+           PERFORM 9000-BUILD-PFKEYS-LEGEND
+           EXEC CICS SEND MAP('INQMAP2')
+               MAPSET('INQSET2')
+               FROM(INQMAP2O)
+               DATAONLY
+               CURSOR
+           END-EXEC
+           PERFORM 9900-RETURN-TRANSID.
+
+       2600-DELETE-CUSTOMER.
+           IF WS-CA-ACTION = 'M' AND WS-CA-SUBMODE = 'C'
+               MOVE CUSTNOI TO CUST-NO
+               EXEC CICS DELETE FILE('CUSTMAST')
+                   RIDFLD(CUST-NO)
+                   RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP = DFHRESP(NORMAL)
+                   MOVE WS-CA-BEFORE-IMAGE TO CUSTMAST-RECORD
+                   PERFORM 7700-AUDIT-DELETE
+                   MOVE 'CUSTOMER DELETED' TO MESSAGEO
+                   MOVE ATTR-GREEN TO MESSAGEC
+                   PERFORM 1100-SET-INQUIRY-ATTRIBUTES
+                   MOVE SPACES TO INQMAP2O
+                   MOVE SPACE TO WS-CA-SUBMODE
+               ELSE
+                   MOVE 'CUSTOMER RECORD COULD NOT BE DELETED'
+                       TO MESSAGEO
+               END-IF
+           ELSE
+               MOVE 'NO CUSTOMER RECORD LOADED TO DELETE' TO MESSAGEO
+           END-IF
+           PERFORM 9000-BUILD-PFKEYS-LEGEND
+           EXEC CICS SEND MAP('INQMAP2')
+               MAPSET('INQSET2')
+               FROM(INQMAP2O)
+               DATAONLY
+               CURSOR
+           END-EXEC
+           PERFORM 9900-RETURN-TRANSID.
+
+      *----------------------------------------------------------------
+      *  Req 004 - ZIP code must match the city/state keyed.
+      *----------------------------------------------------------------
+       4000-VALIDATE-ZIPCODE.
+           MOVE SPACES TO MESSAGEO
+           IF ZIPCODEI NOT = SPACES
+               MOVE ZIPCODEI TO ZX-ZIPCODE
+               EXEC CICS READ FILE('ZIPXREF')
+                   INTO(ZIPXREF-RECORD)
+                   RIDFLD(ZX-ZIPCODE)
+                   RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP = DFHRESP(NORMAL)
+                   IF ZX-CITY NOT = CITYI OR ZX-STATE NOT = STATEI
+                       MOVE 'ZIP CODE DOES NOT MATCH CITY/STATE'
+                           TO MESSAGEO
+                   END-IF
+               END-IF
+           END-IF.
+
+       6000-MOVE-CUSTMAST-TO-MAP.
+           MOVE CUST-NO          TO CUSTNOO
+           MOVE CUST-LNAME       TO LNAMEO
+           MOVE CUST-FNAME       TO FNAMEO
+           MOVE CUST-ADDR        TO ADDRO
+           MOVE CUST-CITY        TO CITYO
+           MOVE CUST-STATE       TO STATEO
+           MOVE CUST-ZIPCODE     TO ZIPCODEO
+           MOVE CUST-HOME-PHONE  TO HOMEPHONEO
+           MOVE CUST-EMAIL       TO EMAILO.
+
+      *----------------------------------------------------------------
+      *  Req 006 - audit trail.
+      *----------------------------------------------------------------
+       7000-WRITE-CHECKPOINT.
+           MOVE 'INQC' TO TSQ-TRANID
+           MOVE WS-CA-ACTION TO TSQ-ACTION
+           MOVE CUSTNOI TO TSQ-CUSTNO
+           EXEC CICS WRITEQ TS
+               QUEUE(WS-TSQ-NAME)
+               FROM(TSQ-CHECKPOINT-RECORD)
+               LENGTH(LENGTH OF TSQ-CHECKPOINT-RECORD)
+           END-EXEC.
+
+       7900-DELETE-CHECKPOINT.
+           EXEC CICS DELETEQ TS
+               QUEUE(WS-TSQ-NAME)
+               RESP(WS-RESP)
+           END-EXEC.
+
+       7500-AUDIT-INQUIRY.
+           PERFORM 7800-BUILD-AUDIT-HEADER
+           MOVE 'I' TO AUD-FUNCTION
+           MOVE CUSTMAST-RECORD TO AUD-BEFORE-IMAGE
+           MOVE CUSTMAST-RECORD TO AUD-AFTER-IMAGE
+           PERFORM 7850-WRITE-AUDIT-RECORD.
+
+       7600-AUDIT-CHANGE.
+           PERFORM 7800-BUILD-AUDIT-HEADER
+           IF WS-CA-SUBMODE = 'A'
+               MOVE 'A' TO AUD-FUNCTION
+               MOVE SPACES TO AUD-BEFORE-IMAGE
+           ELSE
+               MOVE 'C' TO AUD-FUNCTION
+               MOVE WS-CA-BEFORE-IMAGE TO AUD-BEFORE-IMAGE
+           END-IF
+           MOVE CUSTMAST-RECORD TO AUD-AFTER-IMAGE
+           PERFORM 7850-WRITE-AUDIT-RECORD.
+
+       7700-AUDIT-DELETE.
+           PERFORM 7800-BUILD-AUDIT-HEADER
+           MOVE 'D' TO AUD-FUNCTION
+           MOVE WS-CA-BEFORE-IMAGE TO AUD-BEFORE-IMAGE
+           MOVE SPACES TO AUD-AFTER-IMAGE
+           PERFORM 7850-WRITE-AUDIT-RECORD.
+
+       7800-BUILD-AUDIT-HEADER.
+           EXEC CICS ASSIGN USERID(WS-OPERID) END-EXEC
+           EXEC CICS ASSIGN ABSTIME(WS-ABSTIME) END-EXEC
+           EXEC CICS FORMATTIME
+               ABSTIME(WS-ABSTIME)
+               YYYYMMDD(AUD-DATE)
+               TIME(AUD-TIME)
+           END-EXEC
+           MOVE WS-OPERID TO AUD-OPERID
+           MOVE EIBTRMID  TO AUD-TERMID
+           MOVE EIBTRNID  TO AUD-TRANCODE
+           MOVE CUST-NO   TO AUD-CUST-NO.
+
+       7850-WRITE-AUDIT-RECORD.
+           EXEC CICS WRITE FILE('AUDTRAIL')
+               FROM(AUDIT-RECORD)
+               LENGTH(LENGTH OF AUDIT-RECORD)
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               DISPLAY 'CSINQC2 - AUDTRAIL WRITE FAILED, RESP = '
+                   WS-RESP
+           END-IF.
+
+      *----------------------------------------------------------------
+      *  Redisplay helpers.
+      *----------------------------------------------------------------
+       8000-REDISPLAY-ERROR.
+           MOVE ATTR-RED TO MESSAGEC
+           MOVE ATTR-BLINK TO MESSAGEH
+           PERFORM 9000-BUILD-PFKEYS-LEGEND
+           EXEC CICS SEND MAP('INQMAP2')
+               MAPSET('INQSET2')
+               FROM(INQMAP2O)
+               DATAONLY
+               CURSOR
+           END-EXEC
+           PERFORM 9900-RETURN-TRANSID.
+
+       8100-REDISPLAY-RESULT.
+           IF MESSAGEO = 'CUSTOMER NOT FOUND'
+               OR MESSAGEO = 'ENTER A CUSTOMER NUMBER'
+               MOVE ATTR-RED TO MESSAGEC
+               MOVE ATTR-BLINK TO MESSAGEH
+           ELSE
+               MOVE ATTR-GREEN TO MESSAGEC
+           END-IF
+           PERFORM 9000-BUILD-PFKEYS-LEGEND
+           EXEC CICS SEND MAP('INQMAP2')
+               MAPSET('INQSET2')
+               FROM(INQMAP2O)
+               DATAONLY
+               CURSOR
+           END-EXEC
+           PERFORM 9900-RETURN-TRANSID.
+
+       2900-EXIT-TO-MENU.
+           EXEC CICS DELETEQ TS
+               QUEUE(WS-TSQ-NAME)
+               RESP(WS-RESP)
+           END-EXEC
+           EXEC CICS XCTL PROGRAM('CSMENU1') END-EXEC.
+
+      *----------------------------------------------------------------
+      *  Req 013 - PF-key legend, consistent with the rest of the set.
+      *----------------------------------------------------------------
+       9000-BUILD-PFKEYS-LEGEND.
+           EVALUATE TRUE
+               WHEN WS-CA-ACTION = 'M' AND WS-CA-SUBMODE NOT = SPACE
+                   MOVE 'PF3-EXIT  PF4-DELETE  ENTER-SAVE'
+                       TO PFKEYSO
+               WHEN OTHER
+                   MOVE 'PF1-HELP  PF3-EXIT' TO PFKEYSO
+           END-EVALUATE.
+
+       9900-RETURN-TRANSID.
+           MOVE WS-CA-ACTION   TO IC-ACTION
+           EXEC CICS RETURN
+               TRANSID('INQC')
+               COMMAREA(WS-COMMAREA)
+               LENGTH(LENGTH OF WS-COMMAREA)
+           END-EXEC.
