@@ -0,0 +1,289 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSINQL1.
+      *================================================================
+      *  CSINQL1 - browse-by-last-name list transaction (INQL).
+      *  Drives INQMAP3.  Reached from CSINQC2 when a last-name
+      *  lookup matches more than one customer.  PF7/PF8 page the
+      *  alternate-index browse; ENTER on a selected row drills into
+      *  INQMAP2 fully populated for that customer.  Req 002.
+      *================================================================
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY ATTR.
+       COPY AIDVALS.
+       COPY INQSET3.
+
+      *  Overlays the ten repeating detail lines of INQMAP3O so they
+      *  can be filled in a loop instead of ten hand-written MOVEs.
+       01  INQMAP3-ROWS REDEFINES INQMAP3O.
+           05  FILLER                      PIC X(59).
+           05  ROW-ENTRY OCCURS 10 TIMES
+                   INDEXED BY ROW-IDX.
+               10  ROW-SELC                PIC X.
+               10  ROW-SELH                PIC X.
+               10  ROW-SELO                PIC X(1).
+               10  FILLER                  PIC X(3).
+               10  ROW-CUSTNOC             PIC X.
+               10  ROW-CUSTNOH             PIC X.
+               10  ROW-CUSTNOO             PIC X(6).
+               10  FILLER                  PIC X(3).
+               10  ROW-LNAMEC              PIC X.
+               10  ROW-LNAMEH              PIC X.
+               10  ROW-LNAMEO              PIC X(30).
+               10  FILLER                  PIC X(3).
+               10  ROW-FNAMEC              PIC X.
+               10  ROW-FNAMEH              PIC X.
+               10  ROW-FNAMEO              PIC X(20).
+               10  FILLER                  PIC X(3).
+               10  ROW-CITYC               PIC X.
+               10  ROW-CITYH               PIC X.
+               10  ROW-CITYO               PIC X(20).
+               10  FILLER                  PIC X(3).
+               10  ROW-STATEC              PIC X.
+               10  ROW-STATEH              PIC X.
+               10  ROW-STATEO              PIC X(2).
+               10  FILLER                  PIC X(3).
+           05  FILLER                      PIC X(126).
+
+       COPY LSTCOMM.
+       COPY CUSTMAST.
+
+      *  WL-ROW-COUNT/WL-MORE-SWITCH live in the commarea, not plain
+      *  WORKING-STORAGE, so the PF7/PF8 page state set by the prior
+      *  task's 1100-FILL-PAGE-FORWARD is still here when the next
+      *  pseudo-conversational task starts.
+       01  WS-L-COMMAREA.
+           05  WL-LNAME-KEY                PIC X(30).
+           05  WL-TOP-KEY                  PIC X(50).
+           05  WL-BOT-KEY                  PIC X(50).
+           05  WL-ROW-COUNT                PIC 9(2)  VALUE ZERO.
+           05  WL-MORE-SWITCH              PIC X     VALUE 'N'.
+               88  WL-NO-MORE-ROWS         VALUE 'Y'.
+
+       01  WS-RESP                         PIC S9(8) COMP.
+       01  WS-BOT-KEY-SET-SWITCH           PIC X     VALUE 'N'.
+           88  WS-BOT-KEY-SET              VALUE 'Y'.
+       01  WS-PAST-TOP-SWITCH              PIC X     VALUE 'N'.
+           88  WS-PAST-TOP-OF-GROUP        VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                     PIC X(133).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           EVALUATE EIBCALEN
+               WHEN LENGTH OF LST-COMMAREA
+                   MOVE DFHCOMMAREA TO LST-COMMAREA
+                   MOVE LC-LNAME-KEY TO WL-LNAME-KEY
+                   MOVE SPACES TO WL-TOP-KEY WL-BOT-KEY
+                   MOVE ZERO TO WL-ROW-COUNT
+                   MOVE 'N' TO WL-MORE-SWITCH
+                   PERFORM 1000-LOAD-FIRST-PAGE
+                   PERFORM 5000-SEND-MAP
+               WHEN OTHER
+                   MOVE DFHCOMMAREA TO WS-L-COMMAREA
+                   PERFORM 2000-PROCESS-RESPONSE
+           END-EVALUATE
+
+           GOBACK.
+
+      *----------------------------------------------------------------
+      *  First page of the browse - position on the keyed last name.
+      *----------------------------------------------------------------
+       1000-LOAD-FIRST-PAGE.
+           MOVE WL-LNAME-KEY TO CUST-LNAME
+           MOVE LOW-VALUES   TO CUST-FNAME
+           EXEC CICS STARTBR FILE('CUSTMAST')
+               RIDFLD(CUST-NAME-KEY)
+               KEYLENGTH(LENGTH OF CUST-NAME-KEY)
+               GTEQ
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(NORMAL)
+               PERFORM 1100-FILL-PAGE-FORWARD
+               EXEC CICS ENDBR FILE('CUSTMAST') END-EXEC
+           ELSE
+               MOVE ZERO TO WL-ROW-COUNT
+           END-IF.
+
+       1100-FILL-PAGE-FORWARD.
+           MOVE SPACES TO INQMAP3-ROWS
+           MOVE ZERO TO WL-ROW-COUNT
+           MOVE 'N' TO WL-MORE-SWITCH
+           PERFORM VARYING ROW-IDX FROM 1 BY 1
+                   UNTIL ROW-IDX > 10 OR WL-NO-MORE-ROWS
+               EXEC CICS READNEXT FILE('CUSTMAST')
+                   INTO(CUSTMAST-RECORD)
+                   RIDFLD(CUST-NAME-KEY)
+                   KEYLENGTH(LENGTH OF CUST-NAME-KEY)
+                   RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP = DFHRESP(NORMAL)
+                   AND CUST-LNAME = WL-LNAME-KEY
+                   ADD 1 TO WL-ROW-COUNT
+                   MOVE CUST-NO    TO ROW-CUSTNOO(ROW-IDX)
+                   MOVE CUST-LNAME TO ROW-LNAMEO(ROW-IDX)
+                   MOVE CUST-FNAME TO ROW-FNAMEO(ROW-IDX)
+                   MOVE CUST-CITY  TO ROW-CITYO(ROW-IDX)
+                   MOVE CUST-STATE TO ROW-STATEO(ROW-IDX)
+                   IF ROW-IDX = 1
+                       MOVE CUST-NAME-KEY TO WL-TOP-KEY
+                   END-IF
+                   MOVE CUST-NAME-KEY TO WL-BOT-KEY
+               ELSE
+                   MOVE 'Y' TO WL-MORE-SWITCH
+               END-IF
+           END-PERFORM.
+
+      *----------------------------------------------------------------
+      *  Operator pressed a key on the list screen.
+      *----------------------------------------------------------------
+       2000-PROCESS-RESPONSE.
+           EXEC CICS RECEIVE MAP('INQMAP3')
+               MAPSET('INQSET3')
+               INTO(INQMAP3I)
+               RESP(WS-RESP)
+           END-EXEC
+
+           EVALUATE EIBAID
+               WHEN AID-PF3
+                   PERFORM 2900-CANCEL-TO-INQUIRY
+               WHEN AID-PF8
+                   PERFORM 2200-PAGE-FORWARD
+                   PERFORM 5000-SEND-MAP
+               WHEN AID-PF7
+                   PERFORM 2300-PAGE-BACKWARD
+                   PERFORM 5000-SEND-MAP
+               WHEN AID-ENTER
+                   PERFORM 2100-PROCESS-SELECTION
+               WHEN OTHER
+                   MOVE 'PLEASE PRESS ENTER OR A VALID PF KEY'
+                       TO MESSAGEO
+                   PERFORM 5000-SEND-MAP
+           END-EVALUATE.
+
+       2100-PROCESS-SELECTION.
+           MOVE SPACES TO MESSAGEO
+           PERFORM VARYING ROW-IDX FROM 1 BY 1 UNTIL ROW-IDX > 10
+               IF ROW-SELO(ROW-IDX) NOT = SPACE
+                   AND ROW-CUSTNOO(ROW-IDX) NOT = SPACES
+                   PERFORM 2110-SELECT-ROW
+               END-IF
+           END-PERFORM
+           IF MESSAGEO = SPACES
+               MOVE 'SELECT A ROW WITH ANY CHARACTER, THEN PRESS ENTER'
+                   TO MESSAGEO
+               PERFORM 5000-SEND-MAP
+           END-IF.
+
+       2110-SELECT-ROW.
+           MOVE ROW-CUSTNOO(ROW-IDX) TO LC-SELECTED-CUSTNO
+           MOVE 'S' TO LC-RETURN-FLAG
+           EXEC CICS XCTL
+               PROGRAM('CSINQC2')
+               COMMAREA(LST-COMMAREA)
+               LENGTH(LENGTH OF LST-COMMAREA)
+           END-EXEC.
+
+       2200-PAGE-FORWARD.
+           IF WL-MORE-SWITCH = 'Y' AND WL-ROW-COUNT < 10
+               MOVE 'NO MORE CUSTOMERS WITH THAT LAST NAME' TO MESSAGEO
+           ELSE
+               MOVE WL-BOT-KEY TO CUST-NAME-KEY
+               EXEC CICS STARTBR FILE('CUSTMAST')
+                   RIDFLD(CUST-NAME-KEY)
+                   KEYLENGTH(LENGTH OF CUST-NAME-KEY)
+                   GTEQ
+                   RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP = DFHRESP(NORMAL)
+      *            skip the record already shown at the bottom of the
+      *            current page, then fill the next page
+                   EXEC CICS READNEXT FILE('CUSTMAST')
+                       INTO(CUSTMAST-RECORD)
+                       RIDFLD(CUST-NAME-KEY)
+                       KEYLENGTH(LENGTH OF CUST-NAME-KEY)
+                       RESP(WS-RESP)
+                   END-EXEC
+                   PERFORM 1100-FILL-PAGE-FORWARD
+                   EXEC CICS ENDBR FILE('CUSTMAST') END-EXEC
+                   IF WL-NO-MORE-ROWS AND WL-ROW-COUNT < 10
+                       MOVE 'NO MORE CUSTOMERS WITH THAT LAST NAME'
+                           TO MESSAGEO
+                   ELSE
+                       MOVE SPACES TO MESSAGEO
+                   END-IF
+               END-IF
+           END-IF.
+
+       2300-PAGE-BACKWARD.
+           MOVE WL-TOP-KEY TO CUST-NAME-KEY
+           EXEC CICS STARTBR FILE('CUSTMAST')
+               RIDFLD(CUST-NAME-KEY)
+               KEYLENGTH(LENGTH OF CUST-NAME-KEY)
+               GTEQ
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE SPACES TO INQMAP3-ROWS
+               MOVE ZERO TO WL-ROW-COUNT
+               MOVE 'N' TO WS-BOT-KEY-SET-SWITCH
+               MOVE 'N' TO WS-PAST-TOP-SWITCH
+               PERFORM VARYING ROW-IDX FROM 10 BY -1
+                       UNTIL ROW-IDX = 0 OR WS-PAST-TOP-OF-GROUP
+                   EXEC CICS READPREV FILE('CUSTMAST')
+                       INTO(CUSTMAST-RECORD)
+                       RIDFLD(CUST-NAME-KEY)
+                       KEYLENGTH(LENGTH OF CUST-NAME-KEY)
+                       RESP(WS-RESP)
+                   END-EXEC
+                   IF WS-RESP = DFHRESP(NORMAL)
+                       AND CUST-LNAME = WL-LNAME-KEY
+                       ADD 1 TO WL-ROW-COUNT
+                       MOVE CUST-NO    TO ROW-CUSTNOO(ROW-IDX)
+                       MOVE CUST-LNAME TO ROW-LNAMEO(ROW-IDX)
+                       MOVE CUST-FNAME TO ROW-FNAMEO(ROW-IDX)
+                       MOVE CUST-CITY  TO ROW-CITYO(ROW-IDX)
+                       MOVE CUST-STATE TO ROW-STATEO(ROW-IDX)
+                       IF NOT WS-BOT-KEY-SET
+                           MOVE CUST-NAME-KEY TO WL-BOT-KEY
+                           MOVE 'Y' TO WS-BOT-KEY-SET-SWITCH
+                       END-IF
+                       MOVE CUST-NAME-KEY TO WL-TOP-KEY
+                   ELSE
+      *                    READPREV ran off the file or past the last-
+      *                    name group - further reads are wasted
+                       MOVE 'Y' TO WS-PAST-TOP-SWITCH
+                   END-IF
+               END-PERFORM
+               EXEC CICS ENDBR FILE('CUSTMAST') END-EXEC
+               MOVE SPACES TO MESSAGEO
+               MOVE 'N' TO WL-MORE-SWITCH
+           ELSE
+               MOVE 'ALREADY AT THE TOP OF THE LIST' TO MESSAGEO
+           END-IF.
+
+       2900-CANCEL-TO-INQUIRY.
+           MOVE SPACES TO LST-COMMAREA
+           MOVE 'C' TO LC-RETURN-FLAG
+           EXEC CICS XCTL
+               PROGRAM('CSINQC2')
+               COMMAREA(LST-COMMAREA)
+               LENGTH(LENGTH OF LST-COMMAREA)
+           END-EXEC.
+
+       5000-SEND-MAP.
+           MOVE 'PF3-CANCEL PF7-BACK PF8-FWD ENTER-SEL'
+               TO PFKEYSO
+           EXEC CICS SEND MAP('INQMAP3')
+               MAPSET('INQSET3')
+               FROM(INQMAP3O)
+               ERASE
+               CURSOR
+           END-EXEC
+           EXEC CICS RETURN
+               TRANSID('INQL')
+               COMMAREA(WS-L-COMMAREA)
+               LENGTH(LENGTH OF WS-L-COMMAREA)
+           END-EXEC.
