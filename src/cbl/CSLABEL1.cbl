@@ -0,0 +1,155 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSLABEL1.
+      *================================================================
+      *  CSLABEL1 - batch mailing-label extract.  Reads CUSTMAST,
+      *  sorts into ZIP code sequence, and writes one four-line label
+      *  per customer to the label file.  Req 011.
+      *================================================================
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTMAST-FILE ASSIGN TO CUSTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-NO
+               ALTERNATE RECORD KEY IS CUST-NAME-KEY WITH DUPLICATES
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO SORTWK01.
+
+           SELECT LABEL-FILE ASSIGN TO CUSTLABL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LABEL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTMAST-FILE.
+       COPY CUSTMAST.
+
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05  SR-ZIPCODE                  PIC X(10).
+           05  SR-CUST-NO                  PIC X(6).
+           05  SR-LNAME                    PIC X(30).
+           05  SR-FNAME                    PIC X(20).
+           05  SR-ADDR                     PIC X(30).
+           05  SR-CITY                     PIC X(20).
+           05  SR-STATE                    PIC X(2).
+
+       FD  LABEL-FILE
+           RECORDING MODE IS F.
+       01  LABEL-LINE                      PIC X(51).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUSTMAST-STATUS              PIC X(2)  VALUE SPACES.
+       01  WS-LABEL-STATUS                 PIC X(2)  VALUE SPACES.
+       01  WS-EOF-SWITCH                   PIC X     VALUE 'N'.
+           88  WS-EOF                      VALUE 'Y'.
+       01  WS-LABEL-COUNT                  PIC 9(7)  VALUE ZERO.
+
+       01  WS-NAME-LINE.
+           05  WS-NAME-FNAME               PIC X(20).
+           05  FILLER                      PIC X.
+           05  WS-NAME-LNAME                PIC X(30).
+
+       01  WS-CITY-LINE.
+           05  WS-CITY-CITY                PIC X(20).
+           05  FILLER                      PIC X VALUE ','.
+           05  WS-CITY-STATE               PIC X(2).
+           05  FILLER                      PIC XX.
+           05  WS-CITY-ZIP                 PIC X(10).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN OUTPUT LABEL-FILE
+           IF WS-LABEL-STATUS NOT = '00'
+               DISPLAY 'CSLABEL1 - CUSTLABL OPEN FAILED, STATUS = '
+                   WS-LABEL-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SR-ZIPCODE
+               INPUT PROCEDURE IS 1000-LOAD-SORT-FILE
+               OUTPUT PROCEDURE IS 2000-WRITE-LABELS
+
+           CLOSE LABEL-FILE
+
+           DISPLAY 'CSLABEL1 - LABELS WRITTEN: ' WS-LABEL-COUNT
+           GOBACK.
+
+      *----------------------------------------------------------------
+      *  Input procedure - read CUSTMAST sequentially and release one
+      *  sort record per customer.
+      *----------------------------------------------------------------
+       1000-LOAD-SORT-FILE.
+           OPEN INPUT CUSTMAST-FILE
+           IF WS-CUSTMAST-STATUS NOT = '00'
+               DISPLAY 'CSLABEL1 - CUSTMAST OPEN FAILED, STATUS = '
+                   WS-CUSTMAST-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM 1100-READ-CUSTMAST
+           PERFORM UNTIL WS-EOF
+               MOVE CUST-ZIPCODE TO SR-ZIPCODE
+               MOVE CUST-NO      TO SR-CUST-NO
+               MOVE CUST-LNAME   TO SR-LNAME
+               MOVE CUST-FNAME   TO SR-FNAME
+               MOVE CUST-ADDR    TO SR-ADDR
+               MOVE CUST-CITY    TO SR-CITY
+               MOVE CUST-STATE   TO SR-STATE
+               RELEASE SORT-RECORD
+               PERFORM 1100-READ-CUSTMAST
+           END-PERFORM
+
+           CLOSE CUSTMAST-FILE.
+
+       1100-READ-CUSTMAST.
+           READ CUSTMAST-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+      *----------------------------------------------------------------
+      *  Output procedure - return sorted records and write a four-
+      *  line label for each.
+      *----------------------------------------------------------------
+       2000-WRITE-LABELS.
+           MOVE 'N' TO WS-EOF-SWITCH
+           PERFORM 2100-RETURN-SORT-RECORD
+           PERFORM UNTIL WS-EOF
+               ADD 1 TO WS-LABEL-COUNT
+
+               MOVE SPACES TO WS-NAME-LINE
+               MOVE SR-FNAME TO WS-NAME-FNAME
+               MOVE SR-LNAME TO WS-NAME-LNAME
+               MOVE SPACES TO LABEL-LINE
+               MOVE WS-NAME-LINE TO LABEL-LINE
+               WRITE LABEL-LINE
+
+               MOVE SPACES TO LABEL-LINE
+               MOVE SR-ADDR TO LABEL-LINE
+               WRITE LABEL-LINE
+
+               MOVE SPACES TO WS-CITY-LINE
+               MOVE SR-CITY  TO WS-CITY-CITY
+               MOVE SR-STATE TO WS-CITY-STATE
+               MOVE SR-ZIPCODE TO WS-CITY-ZIP
+               MOVE SPACES TO LABEL-LINE
+               MOVE WS-CITY-LINE TO LABEL-LINE
+               WRITE LABEL-LINE
+
+               MOVE SPACES TO LABEL-LINE
+               WRITE LABEL-LINE
+
+               PERFORM 2100-RETURN-SORT-RECORD
+           END-PERFORM.
+
+       2100-RETURN-SORT-RECORD.
+           RETURN SORT-WORK-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-RETURN.
