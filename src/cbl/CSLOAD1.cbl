@@ -0,0 +1,101 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSLOAD1.
+      *================================================================
+      *  CSLOAD1 - one-time batch load of CUSTMAST from the customer
+      *  extract file (CUSTEXT). Req 000.
+      *================================================================
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTEXT-FILE ASSIGN TO CUSTEXT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CUSTEXT-STATUS.
+
+           SELECT CUSTMAST-FILE ASSIGN TO CUSTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CUST-NO
+               ALTERNATE RECORD KEY IS CUST-NAME-KEY WITH DUPLICATES
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTEXT-FILE
+           RECORDING MODE IS F.
+       COPY CUSTEXT.
+
+       FD  CUSTMAST-FILE.
+       COPY CUSTMAST.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUSTEXT-STATUS               PIC X(2)  VALUE SPACES.
+       01  WS-CUSTMAST-STATUS              PIC X(2)  VALUE SPACES.
+       01  WS-EOF-SWITCH                   PIC X     VALUE 'N'.
+           88  WS-EOF                      VALUE 'Y'.
+       01  WS-COUNTERS.
+           05  WS-READ-COUNT               PIC 9(7)  VALUE ZERO.
+           05  WS-LOADED-COUNT             PIC 9(7)  VALUE ZERO.
+           05  WS-REJECT-COUNT             PIC 9(7)  VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-LOOP UNTIL WS-EOF
+           PERFORM 3000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT CUSTEXT-FILE
+           IF WS-CUSTEXT-STATUS NOT = '00'
+               DISPLAY 'CSLOAD1 - CUSTEXT OPEN FAILED, STATUS = '
+                   WS-CUSTEXT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT CUSTMAST-FILE
+           IF WS-CUSTMAST-STATUS NOT = '00'
+               DISPLAY 'CSLOAD1 - CUSTMAST OPEN FAILED, STATUS = '
+                   WS-CUSTMAST-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM 8000-READ-CUSTEXT.
+
+       2000-LOAD-LOOP.
+           ADD 1 TO WS-READ-COUNT
+           PERFORM 2100-BUILD-CUSTMAST-RECORD
+           WRITE CUSTMAST-RECORD
+           IF WS-CUSTMAST-STATUS = '00'
+               ADD 1 TO WS-LOADED-COUNT
+           ELSE
+               ADD 1 TO WS-REJECT-COUNT
+               DISPLAY 'CSLOAD1 - REJECTED CUST-NO = ' CUST-NO
+                   ' STATUS = ' WS-CUSTMAST-STATUS
+           END-IF
+           PERFORM 8000-READ-CUSTEXT.
+
+       2100-BUILD-CUSTMAST-RECORD.
+           MOVE CE-CUST-NO          TO CUST-NO
+           MOVE CE-LNAME            TO CUST-LNAME
+           MOVE CE-FNAME            TO CUST-FNAME
+           MOVE CE-ADDR             TO CUST-ADDR
+           MOVE CE-CITY             TO CUST-CITY
+           MOVE CE-STATE            TO CUST-STATE
+           MOVE CE-ZIPCODE          TO CUST-ZIPCODE
+           MOVE CE-HOME-PHONE       TO CUST-HOME-PHONE
+           MOVE CE-EMAIL            TO CUST-EMAIL.
+
+       3000-TERMINATE.
+           CLOSE CUSTEXT-FILE
+           CLOSE CUSTMAST-FILE
+           DISPLAY 'CSLOAD1 - RECORDS READ    = ' WS-READ-COUNT
+           DISPLAY 'CSLOAD1 - RECORDS LOADED  = ' WS-LOADED-COUNT
+           DISPLAY 'CSLOAD1 - RECORDS REJECTED= ' WS-REJECT-COUNT.
+
+       8000-READ-CUSTEXT.
+           READ CUSTEXT-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
