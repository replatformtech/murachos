@@ -0,0 +1,283 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSMENU1.
+      *================================================================
+      *  CSMENU1 - main menu transaction (MENU).  Displays MENMAP1,
+      *  routes the operator's ACTIONI selection to the inquiry /
+      *  maintenance transaction, checks maintenance authorization,
+      *  shows the PF1 action-code help panel, and recovers an
+      *  in-flight inquiry after an abend.  Reqs 003, 005, 008, 012,
+      *  013, 014.
+      *================================================================
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY ATTR.
+       COPY AIDVALS.
+       COPY MENSET1.
+       COPY MENSET2.
+       COPY INQCOMM.
+       COPY TSQCHKPT.
+
+       01  WS-STATE                        PIC X     VALUE SPACES.
+           88  WS-STATE-MENU               VALUE ' '.
+           88  WS-STATE-HELP               VALUE 'H'.
+
+       01  WS-TSQ-NAME.
+           05  FILLER                      PIC X(2)  VALUE 'CK'.
+           05  WS-TSQ-TERMID               PIC X(4).
+
+       01  WS-TSQ-LENGTH                   PIC S9(4) COMP.
+       01  WS-RESP                         PIC S9(8) COMP.
+       01  WS-OPERID                       PIC X(8).
+       01  WS-AUTHORIZED                   PIC X     VALUE 'N'.
+           88  WS-IS-AUTHORIZED            VALUE 'Y'.
+       01  WS-SAVED-MESSAGE                PIC X(79).
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                     PIC X(1).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           MOVE EIBTRMID TO WS-TSQ-TERMID
+
+           IF EIBCALEN = 0
+               PERFORM 1000-FIRST-TIME
+           ELSE
+               MOVE DFHCOMMAREA TO WS-STATE
+               EVALUATE TRUE
+                   WHEN WS-STATE-HELP
+                       PERFORM 5000-PROCESS-HELP
+                   WHEN OTHER
+                       PERFORM 2000-PROCESS-MENU
+               END-EVALUATE
+           END-IF
+
+           GOBACK.
+
+      *----------------------------------------------------------------
+      *  First entry into the task.  If a checkpoint is sitting in TS
+      *  for this terminal, a prior inquiry/maintenance task abended
+      *  before it finished - redrive it instead of showing a blank
+      *  menu (req 008).  Otherwise show the menu fresh.
+      *----------------------------------------------------------------
+       1000-FIRST-TIME.
+           EXEC CICS READQ TS
+               QUEUE(WS-TSQ-NAME)
+               INTO(TSQ-CHECKPOINT-RECORD)
+               LENGTH(WS-TSQ-LENGTH)
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               EXEC CICS DELETEQ TS
+                   QUEUE(WS-TSQ-NAME)
+               END-EXEC
+               MOVE TSQ-ACTION TO IC-ACTION
+               MOVE TSQ-CUSTNO TO IC-CUSTNO
+               IF IC-ACTION = 'M'
+                   EXEC CICS ASSIGN USERID(WS-OPERID) END-EXEC
+                   CALL 'CSSEC1' USING WS-OPERID WS-AUTHORIZED
+               END-IF
+               IF IC-ACTION = 'M' AND NOT WS-IS-AUTHORIZED
+                   MOVE 'NOT AUTHORIZED FOR THIS FUNCTION' TO MESSAGEO
+                   PERFORM 1150-SEND-INITIAL-MENU-ERROR
+               ELSE
+                   EXEC CICS XCTL
+                       PROGRAM('CSINQC2')
+                       COMMAREA(INQ-COMMAREA)
+                       LENGTH(LENGTH OF INQ-COMMAREA)
+                   END-EXEC
+               END-IF
+           ELSE
+               PERFORM 1100-SEND-INITIAL-MENU
+           END-IF.
+
+       1100-SEND-INITIAL-MENU.
+           MOVE SPACES TO MENMAP1O
+           MOVE -1 TO ACTIONL
+           PERFORM 9000-BUILD-PFKEYS-LEGEND
+           EXEC CICS SEND MAP('MENMAP1')
+               MAPSET('MENSET1')
+               FROM(MENMAP1O)
+               ERASE
+               CURSOR
+           END-EXEC
+           MOVE SPACES TO WS-STATE
+           EXEC CICS RETURN
+               TRANSID('MENU')
+               COMMAREA(WS-STATE)
+               LENGTH(LENGTH OF WS-STATE)
+           END-EXEC.
+
+      *----------------------------------------------------------------
+      *  Checkpoint-restart found an unauthorized maintenance request -
+      *  the screen state left over from the abend is unpredictable, so
+      *  this redisplays the menu fresh (ERASE) rather than DATAONLY
+      *  (req 012).
+      *----------------------------------------------------------------
+       1150-SEND-INITIAL-MENU-ERROR.
+           MOVE MESSAGEO TO WS-SAVED-MESSAGE
+           MOVE SPACES TO MENMAP1O
+           MOVE WS-SAVED-MESSAGE TO MESSAGEO
+           MOVE ATTR-RED TO MESSAGEC
+           MOVE ATTR-BLINK TO MESSAGEH
+           MOVE -1 TO ACTIONL
+           PERFORM 9000-BUILD-PFKEYS-LEGEND
+           EXEC CICS SEND MAP('MENMAP1')
+               MAPSET('MENSET1')
+               FROM(MENMAP1O)
+               ERASE
+               CURSOR
+           END-EXEC
+           MOVE SPACES TO WS-STATE
+           EXEC CICS RETURN
+               TRANSID('MENU')
+               COMMAREA(WS-STATE)
+               LENGTH(LENGTH OF WS-STATE)
+           END-EXEC.
+
+      *----------------------------------------------------------------
+      *  Operator responded to the main menu.
+      *----------------------------------------------------------------
+       2000-PROCESS-MENU.
+           EXEC CICS RECEIVE MAP('MENMAP1')
+               MAPSET('MENSET1')
+               INTO(MENMAP1I)
+               RESP(WS-RESP)
+           END-EXEC
+
+           EVALUATE EIBAID
+               WHEN AID-PF3
+                   PERFORM 2900-SIGN-OFF
+               WHEN AID-PF1
+                   PERFORM 4000-SHOW-HELP
+               WHEN AID-CLEAR
+                   PERFORM 1100-SEND-INITIAL-MENU
+               WHEN AID-ENTER
+                   PERFORM 2100-EVALUATE-ACTION
+               WHEN OTHER
+                   MOVE 'PLEASE PRESS ENTER OR A VALID PF KEY'
+                       TO MESSAGEO
+                   PERFORM 2800-RESEND-MENU-ERROR
+           END-EVALUATE.
+
+       2100-EVALUATE-ACTION.
+           EVALUATE ACTIONI
+               WHEN 'I'
+                   PERFORM 2200-ROUTE-TO-INQUIRY
+               WHEN 'L'
+                   PERFORM 2300-ROUTE-TO-NAME-LOOKUP
+               WHEN 'M'
+                   PERFORM 2400-ROUTE-TO-MAINTENANCE
+               WHEN SPACE
+                   MOVE 'PLEASE ENTER AN ACTION CODE - PRESS PF1'
+                     &  ' FOR HELP'
+                       TO MESSAGEO
+                   PERFORM 2800-RESEND-MENU-ERROR
+               WHEN OTHER
+                   MOVE 'INVALID ACTION CODE - PRESS PF1 FOR HELP'
+                       TO MESSAGEO
+                   PERFORM 2800-RESEND-MENU-ERROR
+           END-EVALUATE.
+
+       2200-ROUTE-TO-INQUIRY.
+           MOVE 'I' TO IC-ACTION
+           MOVE SPACES TO IC-CUSTNO
+           PERFORM 2700-CHECKPOINT-AND-XCTL.
+
+       2300-ROUTE-TO-NAME-LOOKUP.
+           MOVE 'L' TO IC-ACTION
+           MOVE SPACES TO IC-CUSTNO
+           PERFORM 2700-CHECKPOINT-AND-XCTL.
+
+       2400-ROUTE-TO-MAINTENANCE.
+           EXEC CICS ASSIGN USERID(WS-OPERID) END-EXEC
+           CALL 'CSSEC1' USING WS-OPERID WS-AUTHORIZED
+           IF WS-IS-AUTHORIZED
+               MOVE 'M' TO IC-ACTION
+               MOVE SPACES TO IC-CUSTNO
+               PERFORM 2700-CHECKPOINT-AND-XCTL
+           ELSE
+               MOVE 'NOT AUTHORIZED FOR THIS FUNCTION' TO MESSAGEO
+               PERFORM 2800-RESEND-MENU-ERROR
+           END-IF.
+
+       2700-CHECKPOINT-AND-XCTL.
+           MOVE 'MENU' TO TSQ-TRANID
+           MOVE IC-ACTION TO TSQ-ACTION
+           MOVE IC-CUSTNO TO TSQ-CUSTNO
+           EXEC CICS WRITEQ TS
+               QUEUE(WS-TSQ-NAME)
+               FROM(TSQ-CHECKPOINT-RECORD)
+               LENGTH(LENGTH OF TSQ-CHECKPOINT-RECORD)
+           END-EXEC
+           EXEC CICS XCTL
+               PROGRAM('CSINQC2')
+               COMMAREA(INQ-COMMAREA)
+               LENGTH(LENGTH OF INQ-COMMAREA)
+           END-EXEC.
+
+       2800-RESEND-MENU-ERROR.
+           MOVE ATTR-RED TO MESSAGEC
+           MOVE ATTR-BLINK TO MESSAGEH
+           MOVE -1 TO ACTIONL
+           PERFORM 9000-BUILD-PFKEYS-LEGEND
+           EXEC CICS SEND MAP('MENMAP1')
+               MAPSET('MENSET1')
+               FROM(MENMAP1O)
+               DATAONLY
+               CURSOR
+           END-EXEC
+           MOVE SPACES TO WS-STATE
+           EXEC CICS RETURN
+               TRANSID('MENU')
+               COMMAREA(WS-STATE)
+               LENGTH(LENGTH OF WS-STATE)
+           END-EXEC.
+
+       2900-SIGN-OFF.
+           EXEC CICS SEND TEXT
+               FROM('SESSION ENDED - SIGN ON AGAIN TO CONTINUE')
+               ERASE
+               FREEKB
+           END-EXEC
+           EXEC CICS RETURN END-EXEC.
+
+      *----------------------------------------------------------------
+      *  PF1 action-code help overlay (req 014).
+      *----------------------------------------------------------------
+       4000-SHOW-HELP.
+           MOVE SPACES TO MENHELP1O
+           MOVE 'ACTION   FUNCTION'                   TO HELPLN1O
+           MOVE 'I        INQUIRE BY CUSTOMER NUMBER' TO HELPLN2O
+           MOVE 'L        LOOK UP BY LAST NAME'       TO HELPLN3O
+           MOVE 'M        MAINTAIN CUSTOMER (ADD/CHANGE/DELETE)'
+               TO HELPLN4O
+           MOVE '         MAINTENANCE REQUIRES AN AUTHORIZED OPERATOR'
+               TO HELPLN5O
+           MOVE 'PF3-RETURN TO MENU' TO PFKEYSO
+           EXEC CICS SEND MAP('MENHELP1')
+               MAPSET('MENSET2')
+               FROM(MENHELP1O)
+               ERASE
+           END-EXEC
+           MOVE 'H' TO WS-STATE
+           EXEC CICS RETURN
+               TRANSID('MENU')
+               COMMAREA(WS-STATE)
+               LENGTH(LENGTH OF WS-STATE)
+           END-EXEC.
+
+       5000-PROCESS-HELP.
+           EXEC CICS RECEIVE MAP('MENHELP1')
+               MAPSET('MENSET2')
+               INTO(MENHELP1I)
+               RESP(WS-RESP)
+           END-EXEC
+           PERFORM 1100-SEND-INITIAL-MENU.
+
+      *----------------------------------------------------------------
+      *  PF-key legend, shown consistently across the map set (req013).
+      *----------------------------------------------------------------
+       9000-BUILD-PFKEYS-LEGEND.
+           MOVE 'PF1-HELP  PF3-EXIT' TO PFKEYSO.
