@@ -0,0 +1,84 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSSEC1.
+      *================================================================
+      *  CSSEC1 - authorization check for the customer-maintenance
+      *  ACTIONI function.  Called by CSMENU1.  Checks the signed-on
+      *  operator's CICS user id against the site security manager
+      *  (EXEC CICS QUERY SECURITY) first; the local AUTH-TABLE is
+      *  consulted only as a fallback when the security manager
+      *  itself is not available (RESP NOT NORMAL), for shops that
+      *  have not yet defined the resource profile.  A definite ESM
+      *  answer - authorized or not - is never overridden by the
+      *  local table.  Req 012.
+      *
+      *  LINKAGE:
+      *     01  LS-OPERID       PIC X(8)   - signed-on user id (in)
+      *     01  LS-AUTHORIZED   PIC X      - 'Y' or 'N'            (out)
+      *================================================================
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY AUTHTAB.
+       01  WS-RESP                         PIC S9(8) COMP.
+       01  WS-RESSEC                       PIC S9(8) COMP.
+       01  WS-RESID                        PIC X(8)  VALUE 'CUSTMNT'.
+       01  WS-FOUND-SWITCH                 PIC X     VALUE 'N'.
+           88  WS-FOUND                    VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01  LS-OPERID                       PIC X(8).
+       01  LS-AUTHORIZED                   PIC X.
+
+       PROCEDURE DIVISION USING LS-OPERID LS-AUTHORIZED.
+       0000-MAIN.
+           MOVE 'N' TO LS-AUTHORIZED
+           PERFORM 3000-QUERY-SECURITY-MANAGER
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               PERFORM 1000-LOAD-AUTH-TABLE
+               PERFORM 2000-CHECK-AUTH-TABLE
+           END-IF
+           GOBACK.
+
+      *----------------------------------------------------------------
+      *  In a production shop this table would be loaded from a small
+      *  VSAM KSDS (AUTHFILE) keyed by operator id.  Until that file
+      *  exists, the authorized maintenance operators are carried here
+      *  so the check has somewhere real to look.
+      *----------------------------------------------------------------
+       1000-LOAD-AUTH-TABLE.
+           MOVE SPACES TO AUTH-TABLE
+           MOVE 'SUPVSR01' TO AUTH-OPERID(1)
+           MOVE 'SUPVSR02' TO AUTH-OPERID(2)
+           MOVE 'ADMIN001' TO AUTH-OPERID(3).
+
+       2000-CHECK-AUTH-TABLE.
+           SET AUTH-IDX TO 1
+           SEARCH AUTH-ENTRY
+               AT END
+                   CONTINUE
+               WHEN AUTH-OPERID(AUTH-IDX) = LS-OPERID
+                   AND LS-OPERID NOT = SPACES
+                   MOVE 'Y' TO WS-FOUND-SWITCH
+                   MOVE 'Y' TO LS-AUTHORIZED
+           END-SEARCH.
+
+      *----------------------------------------------------------------
+      *  Site security manager (RACF/ACF2/Top Secret surfaced through
+      *  CICS) - the authoritative answer when it is available.
+      *----------------------------------------------------------------
+       3000-QUERY-SECURITY-MANAGER.
+           EXEC CICS QUERY SECURITY
+               RESCLASS('TCICSTRN')
+               RESID(WS-RESID)
+               RESIDLENGTH(LENGTH OF WS-RESID)
+               UPDATE
+               RESSEC(WS-RESSEC)
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(NORMAL)
+               IF WS-RESSEC = 1
+                   MOVE 'Y' TO LS-AUTHORIZED
+               ELSE
+                   MOVE 'N' TO LS-AUTHORIZED
+               END-IF
+           END-IF.
