@@ -0,0 +1,93 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSZLOAD1.
+      *================================================================
+      *  CSZLOAD1 - one-time batch load of ZIPXREF from the ZIP
+      *  extract file (ZIPEXT).  Req 004.
+      *================================================================
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ZIPEXT-FILE ASSIGN TO ZIPEXT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ZIPEXT-STATUS.
+
+           SELECT ZIPXREF-FILE ASSIGN TO ZIPXREF
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ZX-ZIPCODE
+               FILE STATUS IS WS-ZIPXREF-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ZIPEXT-FILE
+           RECORDING MODE IS F.
+       COPY ZIPEXT.
+
+       FD  ZIPXREF-FILE.
+       COPY ZIPXREF.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ZIPEXT-STATUS                PIC X(2)  VALUE SPACES.
+       01  WS-ZIPXREF-STATUS               PIC X(2)  VALUE SPACES.
+       01  WS-EOF-SWITCH                   PIC X     VALUE 'N'.
+           88  WS-EOF                      VALUE 'Y'.
+       01  WS-COUNTERS.
+           05  WS-READ-COUNT               PIC 9(7)  VALUE ZERO.
+           05  WS-LOADED-COUNT             PIC 9(7)  VALUE ZERO.
+           05  WS-REJECT-COUNT             PIC 9(7)  VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-LOOP UNTIL WS-EOF
+           PERFORM 3000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT ZIPEXT-FILE
+           IF WS-ZIPEXT-STATUS NOT = '00'
+               DISPLAY 'CSZLOAD1 - ZIPEXT OPEN FAILED, STATUS = '
+                   WS-ZIPEXT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT ZIPXREF-FILE
+           IF WS-ZIPXREF-STATUS NOT = '00'
+               DISPLAY 'CSZLOAD1 - ZIPXREF OPEN FAILED, STATUS = '
+                   WS-ZIPXREF-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM 8000-READ-ZIPEXT.
+
+       2000-LOAD-LOOP.
+           ADD 1 TO WS-READ-COUNT
+           MOVE ZE-ZIPCODE TO ZX-ZIPCODE
+           MOVE ZE-CITY    TO ZX-CITY
+           MOVE ZE-STATE   TO ZX-STATE
+
+           WRITE ZIPXREF-RECORD
+           IF WS-ZIPXREF-STATUS = '00'
+               ADD 1 TO WS-LOADED-COUNT
+           ELSE
+               ADD 1 TO WS-REJECT-COUNT
+               DISPLAY 'CSZLOAD1 - WRITE FAILED FOR ZIP ' ZE-ZIPCODE
+                   ' STATUS = ' WS-ZIPXREF-STATUS
+           END-IF
+
+           PERFORM 8000-READ-ZIPEXT.
+
+       3000-TERMINATE.
+           CLOSE ZIPEXT-FILE
+           CLOSE ZIPXREF-FILE
+           DISPLAY 'CSZLOAD1 - RECORDS READ:    ' WS-READ-COUNT
+           DISPLAY 'CSZLOAD1 - RECORDS LOADED:  ' WS-LOADED-COUNT
+           DISPLAY 'CSZLOAD1 - RECORDS REJECTED: ' WS-REJECT-COUNT.
+
+       8000-READ-ZIPEXT.
+           READ ZIPEXT-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
