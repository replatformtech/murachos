@@ -0,0 +1,24 @@
+      *================================================================
+      *  AIDVALS.cpy
+      *  3270 AID (attention identifier) byte values, compared against
+      *  EIBAID.  Hand-rolled the same way ATTR.cpy hand-rolls the
+      *  BMS attribute bytes, rather than pulling in DFHAID.
+      *================================================================
+       01  AID-VALUES.
+           05  AID-ENTER                   PIC X   VALUE X'7D'.
+           05  AID-CLEAR                   PIC X   VALUE X'6D'.
+           05  AID-PF1                     PIC X   VALUE X'F1'.
+           05  AID-PF2                     PIC X   VALUE X'F2'.
+           05  AID-PF3                     PIC X   VALUE X'F3'.
+           05  AID-PF4                     PIC X   VALUE X'F4'.
+           05  AID-PF5                     PIC X   VALUE X'F5'.
+           05  AID-PF6                     PIC X   VALUE X'F6'.
+           05  AID-PF7                     PIC X   VALUE X'F7'.
+           05  AID-PF8                     PIC X   VALUE X'F8'.
+           05  AID-PF9                     PIC X   VALUE X'F9'.
+           05  AID-PF10                    PIC X   VALUE X'7A'.
+           05  AID-PF11                    PIC X   VALUE X'7B'.
+           05  AID-PF12                    PIC X   VALUE X'7C'.
+           05  AID-PA1                     PIC X   VALUE X'6C'.
+           05  AID-PA2                     PIC X   VALUE X'6E'.
+           05  AID-PA3                     PIC X   VALUE X'6B'.
