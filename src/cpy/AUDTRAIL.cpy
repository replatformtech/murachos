@@ -0,0 +1,22 @@
+      *================================================================
+      *  AUDTRAIL.cpy
+      *  Record layout for the AUDTRAIL audit-trail file.  One record
+      *  is written for every inquiry and every add/change/delete
+      *  against CUSTMAST.  Req 006.
+      *
+      *  AUD-FUNCTION values:
+      *     'I' = inquiry (read-only lookup, no image change)
+      *     'A' = add
+      *     'C' = change
+      *     'D' = delete
+      *================================================================
+       01  AUDIT-RECORD.
+           05  AUD-DATE                    PIC X(8).
+           05  AUD-TIME                    PIC X(6).
+           05  AUD-TERMID                  PIC X(4).
+           05  AUD-OPERID                  PIC X(8).
+           05  AUD-TRANCODE                PIC X(4).
+           05  AUD-FUNCTION                PIC X(1).
+           05  AUD-CUST-NO                 PIC X(6).
+           05  AUD-BEFORE-IMAGE            PIC X(220).
+           05  AUD-AFTER-IMAGE             PIC X(220).
