@@ -0,0 +1,11 @@
+      *================================================================
+      *  AUTHTAB.cpy
+      *  In-storage table of operator IDs authorized to use the
+      *  customer-maintenance ACTIONI function.  Consulted by CSSEC1
+      *  as a fallback/cache in front of the site security manager.
+      *  Req 012.
+      *================================================================
+       01  AUTH-TABLE.
+           05  AUTH-ENTRY OCCURS 25 TIMES
+                   INDEXED BY AUTH-IDX.
+               10  AUTH-OPERID             PIC X(8).
