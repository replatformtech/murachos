@@ -0,0 +1,16 @@
+      *================================================================
+      *  CUSTEXT.cpy
+      *  Record layout for the incoming customer extract file used to
+      *  do the one-time load of CUSTMAST.
+      *================================================================
+       01  CUSTEXT-RECORD.
+           05  CE-CUST-NO                  PIC X(6).
+           05  CE-LNAME                    PIC X(30).
+           05  CE-FNAME                    PIC X(20).
+           05  CE-ADDR                     PIC X(30).
+           05  CE-CITY                     PIC X(20).
+           05  CE-STATE                    PIC X(2).
+           05  CE-ZIPCODE                  PIC X(10).
+           05  CE-HOME-PHONE               PIC X(12).
+           05  CE-EMAIL                    PIC X(40).
+           05  FILLER                      PIC X(30).
