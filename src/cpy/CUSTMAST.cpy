@@ -0,0 +1,18 @@
+      *================================================================
+      *  CUSTMAST.cpy
+      *  Record layout for the CUSTMAST indexed customer master file.
+      *  Primary key .... CUST-NO        (6-digit customer number)
+      *  Alternate key .. CUST-NAME-KEY  (LNAME + FNAME, duplicates)
+      *================================================================
+       01  CUSTMAST-RECORD.
+           05  CUST-NO                     PIC X(6).
+           05  CUST-NAME-KEY.
+               10  CUST-LNAME              PIC X(30).
+               10  CUST-FNAME              PIC X(20).
+           05  CUST-ADDR                   PIC X(30).
+           05  CUST-CITY                   PIC X(20).
+           05  CUST-STATE                  PIC X(2).
+           05  CUST-ZIPCODE                PIC X(10).
+           05  CUST-HOME-PHONE             PIC X(12).
+           05  CUST-EMAIL                  PIC X(40).
+           05  FILLER                      PIC X(30).
