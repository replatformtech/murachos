@@ -0,0 +1,11 @@
+      *================================================================
+      *  INQCOMM.cpy
+      *  COMMAREA passed from CSMENU1 to CSINQC2 (and echoed back on
+      *  return) describing which function the operator selected.
+      *================================================================
+       01  INQ-COMMAREA.
+           05  IC-ACTION                   PIC X(1).
+      *        'I' = inquire by customer number
+      *        'L' = look up by last name
+      *        'M' = maintain (add/change/delete)
+           05  IC-CUSTNO                   PIC X(6).
