@@ -0,0 +1,353 @@
+      *   Micro Focus BMS Screen Painter (ver MFBM 2.0.11)
+      *   MapSet Name   INQSET3
+      *   Date Created  08/08/2026
+      *   Time Created  00:00:00
+
+      *  Input Data For Map INQMAP3
+         01 INQMAP3I.
+            03 FILLER                         PIC X(12).
+            03 TRANIDL                        PIC S9(4) COMP.
+            03 TRANIDF                        PIC X.
+            03 FILLER REDEFINES TRANIDF.
+               05 TRANIDA                        PIC X.
+            03 FILLER                         PIC X(2).
+            03 TRANIDI                        PIC X(4).
+            03 LNAMEL                        PIC S9(4) COMP.
+            03 LNAMEF                        PIC X.
+            03 FILLER REDEFINES LNAMEF.
+               05 LNAMEA                        PIC X.
+            03 FILLER                         PIC X(2).
+            03 LNAMEI                        PIC X(30).
+            03 SEL1L                        PIC S9(4) COMP.
+            03 SEL1F                        PIC X.
+            03 FILLER REDEFINES SEL1F.
+               05 SEL1A                        PIC X.
+            03 FILLER                         PIC X(2).
+            03 SEL1I                        PIC X(1).
+            03 SEL2L                        PIC S9(4) COMP.
+            03 SEL2F                        PIC X.
+            03 FILLER REDEFINES SEL2F.
+               05 SEL2A                        PIC X.
+            03 FILLER                         PIC X(2).
+            03 SEL2I                        PIC X(1).
+            03 SEL3L                        PIC S9(4) COMP.
+            03 SEL3F                        PIC X.
+            03 FILLER REDEFINES SEL3F.
+               05 SEL3A                        PIC X.
+            03 FILLER                         PIC X(2).
+            03 SEL3I                        PIC X(1).
+            03 SEL4L                        PIC S9(4) COMP.
+            03 SEL4F                        PIC X.
+            03 FILLER REDEFINES SEL4F.
+               05 SEL4A                        PIC X.
+            03 FILLER                         PIC X(2).
+            03 SEL4I                        PIC X(1).
+            03 SEL5L                        PIC S9(4) COMP.
+            03 SEL5F                        PIC X.
+            03 FILLER REDEFINES SEL5F.
+               05 SEL5A                        PIC X.
+            03 FILLER                         PIC X(2).
+            03 SEL5I                        PIC X(1).
+            03 SEL6L                        PIC S9(4) COMP.
+            03 SEL6F                        PIC X.
+            03 FILLER REDEFINES SEL6F.
+               05 SEL6A                        PIC X.
+            03 FILLER                         PIC X(2).
+            03 SEL6I                        PIC X(1).
+            03 SEL7L                        PIC S9(4) COMP.
+            03 SEL7F                        PIC X.
+            03 FILLER REDEFINES SEL7F.
+               05 SEL7A                        PIC X.
+            03 FILLER                         PIC X(2).
+            03 SEL7I                        PIC X(1).
+            03 SEL8L                        PIC S9(4) COMP.
+            03 SEL8F                        PIC X.
+            03 FILLER REDEFINES SEL8F.
+               05 SEL8A                        PIC X.
+            03 FILLER                         PIC X(2).
+            03 SEL8I                        PIC X(1).
+            03 SEL9L                        PIC S9(4) COMP.
+            03 SEL9F                        PIC X.
+            03 FILLER REDEFINES SEL9F.
+               05 SEL9A                        PIC X.
+            03 FILLER                         PIC X(2).
+            03 SEL9I                        PIC X(1).
+            03 SEL10L                        PIC S9(4) COMP.
+            03 SEL10F                        PIC X.
+            03 FILLER REDEFINES SEL10F.
+               05 SEL10A                        PIC X.
+            03 FILLER                         PIC X(2).
+            03 SEL10I                        PIC X(1).
+            03 MESSAGEL                        PIC S9(4) COMP.
+            03 MESSAGEF                        PIC X.
+            03 FILLER REDEFINES MESSAGEF.
+               05 MESSAGEA                        PIC X.
+            03 FILLER                         PIC X(2).
+            03 MESSAGEI                        PIC X(79).
+            03 PFKEYSL                        PIC S9(4) COMP.
+            03 PFKEYSF                        PIC X.
+            03 FILLER REDEFINES PFKEYSF.
+               05 PFKEYSA                        PIC X.
+            03 FILLER                         PIC X(2).
+            03 PFKEYSI                        PIC X(40).
+
+      *  Output Data For Map INQMAP3
+         01 INQMAP3O REDEFINES INQMAP3I.
+            03 FILLER                         PIC X(12).
+            03 FILLER                         PIC X(3).
+            03 TRANIDC                        PIC X.
+            03 TRANIDH                        PIC X.
+            03 TRANIDO                        PIC X(4).
+            03 FILLER                         PIC X(3).
+            03 LNAMEC                        PIC X.
+            03 LNAMEH                        PIC X.
+            03 LNAMEO                        PIC X(30).
+            03 FILLER                         PIC X(3).
+            03 SEL1C                        PIC X.
+            03 SEL1H                        PIC X.
+            03 SEL1O                        PIC X(1).
+            03 FILLER                         PIC X(3).
+            03 CUSTNO1C                        PIC X.
+            03 CUSTNO1H                        PIC X.
+            03 CUSTNO1O                        PIC X(6).
+            03 FILLER                         PIC X(3).
+            03 LNAME1C                        PIC X.
+            03 LNAME1H                        PIC X.
+            03 LNAME1O                        PIC X(30).
+            03 FILLER                         PIC X(3).
+            03 FNAME1C                        PIC X.
+            03 FNAME1H                        PIC X.
+            03 FNAME1O                        PIC X(20).
+            03 FILLER                         PIC X(3).
+            03 CITY1C                        PIC X.
+            03 CITY1H                        PIC X.
+            03 CITY1O                        PIC X(20).
+            03 FILLER                         PIC X(3).
+            03 STATE1C                        PIC X.
+            03 STATE1H                        PIC X.
+            03 STATE1O                        PIC X(2).
+            03 FILLER                         PIC X(3).
+            03 SEL2C                        PIC X.
+            03 SEL2H                        PIC X.
+            03 SEL2O                        PIC X(1).
+            03 FILLER                         PIC X(3).
+            03 CUSTNO2C                        PIC X.
+            03 CUSTNO2H                        PIC X.
+            03 CUSTNO2O                        PIC X(6).
+            03 FILLER                         PIC X(3).
+            03 LNAME2C                        PIC X.
+            03 LNAME2H                        PIC X.
+            03 LNAME2O                        PIC X(30).
+            03 FILLER                         PIC X(3).
+            03 FNAME2C                        PIC X.
+            03 FNAME2H                        PIC X.
+            03 FNAME2O                        PIC X(20).
+            03 FILLER                         PIC X(3).
+            03 CITY2C                        PIC X.
+            03 CITY2H                        PIC X.
+            03 CITY2O                        PIC X(20).
+            03 FILLER                         PIC X(3).
+            03 STATE2C                        PIC X.
+            03 STATE2H                        PIC X.
+            03 STATE2O                        PIC X(2).
+            03 FILLER                         PIC X(3).
+            03 SEL3C                        PIC X.
+            03 SEL3H                        PIC X.
+            03 SEL3O                        PIC X(1).
+            03 FILLER                         PIC X(3).
+            03 CUSTNO3C                        PIC X.
+            03 CUSTNO3H                        PIC X.
+            03 CUSTNO3O                        PIC X(6).
+            03 FILLER                         PIC X(3).
+            03 LNAME3C                        PIC X.
+            03 LNAME3H                        PIC X.
+            03 LNAME3O                        PIC X(30).
+            03 FILLER                         PIC X(3).
+            03 FNAME3C                        PIC X.
+            03 FNAME3H                        PIC X.
+            03 FNAME3O                        PIC X(20).
+            03 FILLER                         PIC X(3).
+            03 CITY3C                        PIC X.
+            03 CITY3H                        PIC X.
+            03 CITY3O                        PIC X(20).
+            03 FILLER                         PIC X(3).
+            03 STATE3C                        PIC X.
+            03 STATE3H                        PIC X.
+            03 STATE3O                        PIC X(2).
+            03 FILLER                         PIC X(3).
+            03 SEL4C                        PIC X.
+            03 SEL4H                        PIC X.
+            03 SEL4O                        PIC X(1).
+            03 FILLER                         PIC X(3).
+            03 CUSTNO4C                        PIC X.
+            03 CUSTNO4H                        PIC X.
+            03 CUSTNO4O                        PIC X(6).
+            03 FILLER                         PIC X(3).
+            03 LNAME4C                        PIC X.
+            03 LNAME4H                        PIC X.
+            03 LNAME4O                        PIC X(30).
+            03 FILLER                         PIC X(3).
+            03 FNAME4C                        PIC X.
+            03 FNAME4H                        PIC X.
+            03 FNAME4O                        PIC X(20).
+            03 FILLER                         PIC X(3).
+            03 CITY4C                        PIC X.
+            03 CITY4H                        PIC X.
+            03 CITY4O                        PIC X(20).
+            03 FILLER                         PIC X(3).
+            03 STATE4C                        PIC X.
+            03 STATE4H                        PIC X.
+            03 STATE4O                        PIC X(2).
+            03 FILLER                         PIC X(3).
+            03 SEL5C                        PIC X.
+            03 SEL5H                        PIC X.
+            03 SEL5O                        PIC X(1).
+            03 FILLER                         PIC X(3).
+            03 CUSTNO5C                        PIC X.
+            03 CUSTNO5H                        PIC X.
+            03 CUSTNO5O                        PIC X(6).
+            03 FILLER                         PIC X(3).
+            03 LNAME5C                        PIC X.
+            03 LNAME5H                        PIC X.
+            03 LNAME5O                        PIC X(30).
+            03 FILLER                         PIC X(3).
+            03 FNAME5C                        PIC X.
+            03 FNAME5H                        PIC X.
+            03 FNAME5O                        PIC X(20).
+            03 FILLER                         PIC X(3).
+            03 CITY5C                        PIC X.
+            03 CITY5H                        PIC X.
+            03 CITY5O                        PIC X(20).
+            03 FILLER                         PIC X(3).
+            03 STATE5C                        PIC X.
+            03 STATE5H                        PIC X.
+            03 STATE5O                        PIC X(2).
+            03 FILLER                         PIC X(3).
+            03 SEL6C                        PIC X.
+            03 SEL6H                        PIC X.
+            03 SEL6O                        PIC X(1).
+            03 FILLER                         PIC X(3).
+            03 CUSTNO6C                        PIC X.
+            03 CUSTNO6H                        PIC X.
+            03 CUSTNO6O                        PIC X(6).
+            03 FILLER                         PIC X(3).
+            03 LNAME6C                        PIC X.
+            03 LNAME6H                        PIC X.
+            03 LNAME6O                        PIC X(30).
+            03 FILLER                         PIC X(3).
+            03 FNAME6C                        PIC X.
+            03 FNAME6H                        PIC X.
+            03 FNAME6O                        PIC X(20).
+            03 FILLER                         PIC X(3).
+            03 CITY6C                        PIC X.
+            03 CITY6H                        PIC X.
+            03 CITY6O                        PIC X(20).
+            03 FILLER                         PIC X(3).
+            03 STATE6C                        PIC X.
+            03 STATE6H                        PIC X.
+            03 STATE6O                        PIC X(2).
+            03 FILLER                         PIC X(3).
+            03 SEL7C                        PIC X.
+            03 SEL7H                        PIC X.
+            03 SEL7O                        PIC X(1).
+            03 FILLER                         PIC X(3).
+            03 CUSTNO7C                        PIC X.
+            03 CUSTNO7H                        PIC X.
+            03 CUSTNO7O                        PIC X(6).
+            03 FILLER                         PIC X(3).
+            03 LNAME7C                        PIC X.
+            03 LNAME7H                        PIC X.
+            03 LNAME7O                        PIC X(30).
+            03 FILLER                         PIC X(3).
+            03 FNAME7C                        PIC X.
+            03 FNAME7H                        PIC X.
+            03 FNAME7O                        PIC X(20).
+            03 FILLER                         PIC X(3).
+            03 CITY7C                        PIC X.
+            03 CITY7H                        PIC X.
+            03 CITY7O                        PIC X(20).
+            03 FILLER                         PIC X(3).
+            03 STATE7C                        PIC X.
+            03 STATE7H                        PIC X.
+            03 STATE7O                        PIC X(2).
+            03 FILLER                         PIC X(3).
+            03 SEL8C                        PIC X.
+            03 SEL8H                        PIC X.
+            03 SEL8O                        PIC X(1).
+            03 FILLER                         PIC X(3).
+            03 CUSTNO8C                        PIC X.
+            03 CUSTNO8H                        PIC X.
+            03 CUSTNO8O                        PIC X(6).
+            03 FILLER                         PIC X(3).
+            03 LNAME8C                        PIC X.
+            03 LNAME8H                        PIC X.
+            03 LNAME8O                        PIC X(30).
+            03 FILLER                         PIC X(3).
+            03 FNAME8C                        PIC X.
+            03 FNAME8H                        PIC X.
+            03 FNAME8O                        PIC X(20).
+            03 FILLER                         PIC X(3).
+            03 CITY8C                        PIC X.
+            03 CITY8H                        PIC X.
+            03 CITY8O                        PIC X(20).
+            03 FILLER                         PIC X(3).
+            03 STATE8C                        PIC X.
+            03 STATE8H                        PIC X.
+            03 STATE8O                        PIC X(2).
+            03 FILLER                         PIC X(3).
+            03 SEL9C                        PIC X.
+            03 SEL9H                        PIC X.
+            03 SEL9O                        PIC X(1).
+            03 FILLER                         PIC X(3).
+            03 CUSTNO9C                        PIC X.
+            03 CUSTNO9H                        PIC X.
+            03 CUSTNO9O                        PIC X(6).
+            03 FILLER                         PIC X(3).
+            03 LNAME9C                        PIC X.
+            03 LNAME9H                        PIC X.
+            03 LNAME9O                        PIC X(30).
+            03 FILLER                         PIC X(3).
+            03 FNAME9C                        PIC X.
+            03 FNAME9H                        PIC X.
+            03 FNAME9O                        PIC X(20).
+            03 FILLER                         PIC X(3).
+            03 CITY9C                        PIC X.
+            03 CITY9H                        PIC X.
+            03 CITY9O                        PIC X(20).
+            03 FILLER                         PIC X(3).
+            03 STATE9C                        PIC X.
+            03 STATE9H                        PIC X.
+            03 STATE9O                        PIC X(2).
+            03 FILLER                         PIC X(3).
+            03 SEL10C                        PIC X.
+            03 SEL10H                        PIC X.
+            03 SEL10O                        PIC X(1).
+            03 FILLER                         PIC X(3).
+            03 CUSTNO10C                        PIC X.
+            03 CUSTNO10H                        PIC X.
+            03 CUSTNO10O                        PIC X(6).
+            03 FILLER                         PIC X(3).
+            03 LNAME10C                        PIC X.
+            03 LNAME10H                        PIC X.
+            03 LNAME10O                        PIC X(30).
+            03 FILLER                         PIC X(3).
+            03 FNAME10C                        PIC X.
+            03 FNAME10H                        PIC X.
+            03 FNAME10O                        PIC X(20).
+            03 FILLER                         PIC X(3).
+            03 CITY10C                        PIC X.
+            03 CITY10H                        PIC X.
+            03 CITY10O                        PIC X(20).
+            03 FILLER                         PIC X(3).
+            03 STATE10C                        PIC X.
+            03 STATE10H                        PIC X.
+            03 STATE10O                        PIC X(2).
+            03 FILLER                         PIC X(3).
+            03 MESSAGEC                        PIC X.
+            03 MESSAGEH                        PIC X.
+            03 MESSAGEO                        PIC X(79).
+            03 FILLER                         PIC X(3).
+            03 PFKEYSC                        PIC X.
+            03 PFKEYSH                        PIC X.
+            03 PFKEYSO                        PIC X(40).
+
