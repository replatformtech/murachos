@@ -0,0 +1,12 @@
+      *================================================================
+      *  LSTCOMM.cpy
+      *  COMMAREA passed between CSINQC2 and CSINQL1 (the browse-by-
+      *  last-name list screen).
+      *================================================================
+       01  LST-COMMAREA.
+           05  LC-LNAME-KEY                PIC X(30).
+           05  LC-LAST-KEY-READ            PIC X(50).
+           05  LC-SELECTED-CUSTNO          PIC X(6).
+           05  LC-RETURN-FLAG              PIC X(1).
+      *        'S' = operator selected a row, drill into INQMAP2
+      *        'C' = operator cancelled (PF3), return to INQMAP2
