@@ -0,0 +1,73 @@
+      *   Micro Focus BMS Screen Painter (ver MFBM 2.0.11)
+      *   MapSet Name   MENSET2
+      *   Date Created  08/08/2026
+      *   Time Created  00:00:00
+
+      *  Input Data For Map MENHELP1
+         01 MENHELP1I.
+            03 FILLER                         PIC X(12).
+            03 HELPLN1L                       PIC S9(4) COMP.
+            03 HELPLN1F                       PIC X.
+            03 FILLER REDEFINES HELPLN1F.
+               05 HELPLN1A                       PIC X.
+            03 FILLER                         PIC X(2).
+            03 HELPLN1I                       PIC X(60).
+            03 HELPLN2L                       PIC S9(4) COMP.
+            03 HELPLN2F                       PIC X.
+            03 FILLER REDEFINES HELPLN2F.
+               05 HELPLN2A                       PIC X.
+            03 FILLER                         PIC X(2).
+            03 HELPLN2I                       PIC X(60).
+            03 HELPLN3L                       PIC S9(4) COMP.
+            03 HELPLN3F                       PIC X.
+            03 FILLER REDEFINES HELPLN3F.
+               05 HELPLN3A                       PIC X.
+            03 FILLER                         PIC X(2).
+            03 HELPLN3I                       PIC X(60).
+            03 HELPLN4L                       PIC S9(4) COMP.
+            03 HELPLN4F                       PIC X.
+            03 FILLER REDEFINES HELPLN4F.
+               05 HELPLN4A                       PIC X.
+            03 FILLER                         PIC X(2).
+            03 HELPLN4I                       PIC X(60).
+            03 HELPLN5L                       PIC S9(4) COMP.
+            03 HELPLN5F                       PIC X.
+            03 FILLER REDEFINES HELPLN5F.
+               05 HELPLN5A                       PIC X.
+            03 FILLER                         PIC X(2).
+            03 HELPLN5I                       PIC X(60).
+            03 PFKEYSL                        PIC S9(4) COMP.
+            03 PFKEYSF                        PIC X.
+            03 FILLER REDEFINES PFKEYSF.
+               05 PFKEYSA                        PIC X.
+            03 FILLER                         PIC X(2).
+            03 PFKEYSI                        PIC X(40).
+
+      *  Output Data For Map MENHELP1
+         01 MENHELP1O REDEFINES MENHELP1I.
+            03 FILLER                         PIC X(12).
+            03 FILLER                         PIC X(3).
+            03 HELPLN1C                       PIC X.
+            03 HELPLN1H                       PIC X.
+            03 HELPLN1O                       PIC X(60).
+            03 FILLER                         PIC X(3).
+            03 HELPLN2C                       PIC X.
+            03 HELPLN2H                       PIC X.
+            03 HELPLN2O                       PIC X(60).
+            03 FILLER                         PIC X(3).
+            03 HELPLN3C                       PIC X.
+            03 HELPLN3H                       PIC X.
+            03 HELPLN3O                       PIC X(60).
+            03 FILLER                         PIC X(3).
+            03 HELPLN4C                       PIC X.
+            03 HELPLN4H                       PIC X.
+            03 HELPLN4O                       PIC X(60).
+            03 FILLER                         PIC X(3).
+            03 HELPLN5C                       PIC X.
+            03 HELPLN5H                       PIC X.
+            03 HELPLN5O                       PIC X(60).
+            03 FILLER                         PIC X(3).
+            03 PFKEYSC                        PIC X.
+            03 PFKEYSH                        PIC X.
+            03 PFKEYSO                        PIC X(40).
+
