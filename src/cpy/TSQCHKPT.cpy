@@ -0,0 +1,11 @@
+      *================================================================
+      *  TSQCHKPT.cpy
+      *  Record layout checkpointed to the TS queue CKxxxxxx (xxxxxx =
+      *  terminal id) so an abending inquiry/maintenance task can be
+      *  redisplayed on restart instead of losing the operator's
+      *  keystrokes.  Req 008.
+      *================================================================
+       01  TSQ-CHECKPOINT-RECORD.
+           05  TSQ-TRANID                  PIC X(4).
+           05  TSQ-ACTION                  PIC X(1).
+           05  TSQ-CUSTNO                  PIC X(6).
