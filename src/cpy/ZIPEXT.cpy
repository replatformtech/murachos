@@ -0,0 +1,9 @@
+      *================================================================
+      *  ZIPEXT.cpy
+      *  Extract record layout for the one-time ZIPXREF load.  Mirrors
+      *  ZIPXREF.cpy.  Req 004.
+      *================================================================
+       01  ZIPEXT-RECORD.
+           05  ZE-ZIPCODE                  PIC X(10).
+           05  ZE-CITY                     PIC X(20).
+           05  ZE-STATE                    PIC X(2).
