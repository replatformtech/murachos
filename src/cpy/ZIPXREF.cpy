@@ -0,0 +1,9 @@
+      *================================================================
+      *  ZIPXREF.cpy
+      *  Record layout for the ZIPXREF indexed ZIP-to-city/state
+      *  cross-reference file.  Keyed on ZIP code.  Req 004.
+      *================================================================
+       01  ZIPXREF-RECORD.
+           05  ZX-ZIPCODE                  PIC X(10).
+           05  ZX-CITY                     PIC X(20).
+           05  ZX-STATE                    PIC X(2).
